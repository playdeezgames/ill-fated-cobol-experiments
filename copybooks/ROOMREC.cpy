@@ -0,0 +1,16 @@
+      *> Shared room/location record. SHOS, INVENTORY, MAZEGEN, and
+      *> CRAWLER each model "a room" differently (GO TO-chained
+      *> paragraphs, a LocationTypes/ItemId OCCURS table, a
+      *> State/Doors cell, and a pixel grid, respectively) - this
+      *> copybook is the common interchange shape new cross-cutting
+      *> code (e.g. the MAZEGEN-to-INVENTORY world builder) builds
+      *> and passes around instead of inventing a fifth one.
+       01 Room-Record.
+           02 RoomId PIC 999.
+           02 RoomType PIC X.
+              88 Room-Is-Passageway VALUE "P".
+              88 Room-Is-Chamber VALUE "C".
+           02 RoomExits PIC X OCCURS 4 TIMES.
+              88 RoomExitOpen VALUE "Y".
+           02 RoomItemId PIC 999.
+           02 Room-Flags PIC X(4).
