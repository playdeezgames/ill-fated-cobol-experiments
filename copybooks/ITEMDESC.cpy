@@ -0,0 +1,16 @@
+      *> Description strings keyed by ItemTypes and LocationTypes
+      *> values from inventory.cbl. ItemTypeDesc is indexed by
+      *> ItemTypes + 1 (NotAnItem=0, Food=1, Potion=2).
+       01 ItemTypeDescLiterals.
+           02 FILLER PIC X(20) VALUE "nothing much        ".
+           02 FILLER PIC X(20) VALUE "a loaf of bread     ".
+           02 FILLER PIC X(20) VALUE "a potion            ".
+       01 ItemTypeDescTable REDEFINES ItemTypeDescLiterals.
+           02 ItemTypeDesc PIC X(20) OCCURS 3 TIMES.
+
+      *> LocationTypeDesc is indexed 1=passageway, 2=chamber.
+       01 LocationTypeDescLiterals.
+           02 FILLER PIC X(20) VALUE "a passageway        ".
+           02 FILLER PIC X(20) VALUE "a chamber           ".
+       01 LocationTypeDescTable REDEFINES LocationTypeDescLiterals.
+           02 LocationTypeDesc PIC X(20) OCCURS 2 TIMES.
