@@ -0,0 +1,175 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAZETOWORLD.
+
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MazeFile ASSIGN DYNAMIC WS-MazeFileName
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MazeFileStatus.
+           SELECT WorldFile ASSIGN DYNAMIC WS-WorldFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WorldFileStatus.
+
+DATA DIVISION.
+       FILE SECTION.
+       FD MazeFile.
+       01 MazeFileRecord.
+          02 MazeFileColumn PIC 99.
+          02 MazeFileRow PIC 99.
+          02 MazeFileState PIC X.
+          02 MazeFileDoors PIC X OCCURS 4 TIMES.
+
+      *> Mirrors INVENTORY's WorldSaveRecord field-for-field (single
+      *> blob record, not one record per maze cell) so a world.dat
+      *> this program writes can be dropped in as INVENTORY's
+      *> inventory_save.dat and loaded by LoadWorldIfSaved/RestoreWorld
+      *> without INVENTORY needing any changes.
+       FD WorldFile.
+       01 WorldFileRecord.
+          02 SaveLocations OCCURS 100 TIMES.
+             03 SaveLocationType PIC X.
+             03 SaveItemIdAtLocation PIC 999.
+             03 SaveDoors PIC X OCCURS 4 TIMES.
+          02 SaveItems OCCURS 100 TIMES.
+             03 SaveItemType PIC 99.
+             03 SaveItemStatus PIC 999.
+          02 SavePlayerLocationId PIC 999.
+          02 SaveCarriedCount PIC 99.
+          02 SaveCarriedItemIds PIC 999 OCCURS 20 TIMES.
+          02 SaveEnergy PIC 99.
+          02 SaveLuck PIC 99.
+
+       WORKING-STORAGE SECTION.
+       COPY "ROOMREC.cpy".
+       01 MazeFileStatus PIC XX.
+       01 WorldFileStatus PIC XX.
+       01 WS-MazeFileName PIC X(40) VALUE "maze.dat".
+       01 WS-WorldFileName PIC X(40) VALUE "world.dat".
+       01 DoneReading PIC X VALUE "N".
+          88 IsNotDoneReading VALUE "N".
+          88 IsDoneReading VALUE "Y".
+       01 DoorIdx PIC 9.
+       01 RoomsConverted PIC 999 VALUE 0.
+       01 WorldLocationId PIC 999.
+       01 CellsOutOfRange PIC 999 VALUE 0.
+       01 CarriedSlotIdx PIC 99.
+
+PROCEDURE DIVISION.
+       PERFORM AskFileNames
+       PERFORM InitializeWorldRecord
+       OPEN INPUT MazeFile
+       IF MazeFileStatus IS NOT EQUAL TO "00"
+           DISPLAY "MAZETOWORLD: unable to open " WS-MazeFileName
+               ", status " MazeFileStatus "."
+       ELSE
+           SET IsNotDoneReading TO TRUE
+           PERFORM UNTIL IsDoneReading
+               READ MazeFile
+                   AT END SET IsDoneReading TO TRUE
+               END-READ
+               IF IsNotDoneReading THEN
+                   PERFORM ConvertMazeCellToRoom
+                   PERFORM StoreRoomInWorldRecord
+                   ADD 1 TO RoomsConverted
+               END-IF
+           END-PERFORM
+           CLOSE MazeFile
+           OPEN OUTPUT WorldFile
+           IF WorldFileStatus IS NOT EQUAL TO "00"
+               DISPLAY "MAZETOWORLD: unable to open " WS-WorldFileName
+                   ", status " WorldFileStatus "."
+           ELSE
+               WRITE WorldFileRecord
+               CLOSE WorldFile
+               DISPLAY "MAZETOWORLD: converted " RoomsConverted
+                   " maze cell(s) into " WS-WorldFileName
+               IF CellsOutOfRange > 0
+                   DISPLAY "MAZETOWORLD: " CellsOutOfRange
+                       " maze cell(s) fell outside the 10x10 INVENTORY grid "
+                       "and were skipped."
+               END-IF
+           END-IF
+       END-IF
+STOP RUN.
+
+AskFileNames.
+       DISPLAY "Maze file name (blank for maze.dat)? "
+           WITH NO ADVANCING
+       ACCEPT WS-MazeFileName
+       IF WS-MazeFileName IS EQUAL TO SPACES
+           MOVE "maze.dat" TO WS-MazeFileName
+       END-IF
+       DISPLAY "World file name (blank for world.dat)? "
+           WITH NO ADVANCING
+       ACCEPT WS-WorldFileName
+       IF WS-WorldFileName IS EQUAL TO SPACES
+           MOVE "world.dat" TO WS-WorldFileName
+       END-IF
+EXIT.
+
+      *> INVENTORY's own defaults (LocationTypes VALUE "P", Doors
+      *> VALUE "Y", items all NotAnItem) for every one of the 100
+      *> locations/items, plus a fresh player with no carried items -
+      *> matches what INVENTORY's InitializeLocations/ScratchPad would
+      *> build before any maze cells are copied in over the top.
+InitializeWorldRecord.
+       PERFORM VARYING WorldLocationId FROM 1 BY 1
+           UNTIL WorldLocationId IS GREATER THAN 100
+           MOVE "P" TO SaveLocationType(WorldLocationId)
+           MOVE 0 TO SaveItemIdAtLocation(WorldLocationId)
+           PERFORM VARYING DoorIdx FROM 1 BY 1 UNTIL DoorIdx IS GREATER THAN 4
+               MOVE "Y" TO SaveDoors(WorldLocationId, DoorIdx)
+           END-PERFORM
+           MOVE 0 TO SaveItemType(WorldLocationId)
+           MOVE 0 TO SaveItemStatus(WorldLocationId)
+       END-PERFORM
+       MOVE 1 TO SavePlayerLocationId
+       MOVE 0 TO SaveCarriedCount
+       PERFORM VARYING CarriedSlotIdx FROM 1 BY 1
+           UNTIL CarriedSlotIdx IS GREATER THAN 20
+           MOVE 0 TO SaveCarriedItemIds(CarriedSlotIdx)
+       END-PERFORM
+       MOVE 10 TO SaveEnergy
+       MOVE 0 TO SaveLuck
+EXIT.
+
+ConvertMazeCellToRoom.
+       ADD 1 TO RoomsConverted GIVING RoomId
+       IF MazeFileState IS EQUAL TO "I"
+           SET Room-Is-Chamber TO TRUE
+       ELSE
+           SET Room-Is-Passageway TO TRUE
+       END-IF
+       MOVE 0 TO RoomItemId
+       MOVE SPACES TO Room-Flags
+       PERFORM VARYING DoorIdx FROM 1 BY 1 UNTIL DoorIdx IS GREATER THAN 4
+           MOVE MazeFileDoors(DoorIdx) TO RoomExits(DoorIdx)
+       END-PERFORM
+EXIT.
+
+      *> MAZEGEN's RoomExits are in MAZEGEN's own direction order
+      *> (1=North 2=East 3=South 4=West). INVENTORY's Doors table uses
+      *> a different order (1=North 2=South 3=East 4=West) - remap
+      *> rather than copy positionally, or every generated maze would
+      *> have its east/south doors swapped once loaded into INVENTORY.
+StoreRoomInWorldRecord.
+       IF MazeFileColumn IS GREATER THAN 10 OR MazeFileRow IS GREATER THAN 10
+           ADD 1 TO CellsOutOfRange
+       ELSE
+           COMPUTE WorldLocationId =
+               (MazeFileRow - 1) * 10 + MazeFileColumn
+           IF RoomId IS NOT EQUAL TO WorldLocationId
+               DISPLAY "MAZETOWORLD: room id " RoomId
+                   " out of sequence with world location "
+                   WorldLocationId "."
+           END-IF
+           MOVE RoomType TO SaveLocationType(WorldLocationId)
+           MOVE RoomItemId TO SaveItemIdAtLocation(WorldLocationId)
+           MOVE RoomExits(1) TO SaveDoors(WorldLocationId, 1)
+           MOVE RoomExits(3) TO SaveDoors(WorldLocationId, 2)
+           MOVE RoomExits(2) TO SaveDoors(WorldLocationId, 3)
+           MOVE RoomExits(4) TO SaveDoors(WorldLocationId, 4)
+       END-IF
+EXIT.
