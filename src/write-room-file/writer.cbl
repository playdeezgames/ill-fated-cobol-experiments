@@ -5,23 +5,104 @@ PROGRAM-ID. WRITER.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT RoomImageFile ASSIGN TO "RoomImage.txt" SEQUENTIAL.
+       SELECT RoomImageFile ASSIGN DYNAMIC WS-FileName SEQUENTIAL.
+       SELECT RoomLibraryFile ASSIGN TO "RoomLibrary.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RoomLibraryFileStatus.
 DATA DIVISION.
 FILE SECTION.
-       FD RoomImageFile.       
+       FD RoomImageFile.
        01 ImageRow PIC X(56).
+       FD RoomLibraryFile.
+       01 LibraryRecord.
+          02 LibRecRoomId PIC 99.
+          02 LibRecImageRow PIC X(56).
        WORKING-STORAGE SECTION.
+       01 RoomLibraryFileStatus PIC XX.
        01 ImageData.
           02 RoomImage.
              03 RoomImageRows PIC X(56) OCCURS 24 TIMES.
+       01 RoomLibraryData.
+          02 LibraryRoomImages OCCURS 3 TIMES INDEXED BY LibRoomIdx.
+             03 LibraryRoomId PIC 99.
+             03 LibraryRoomRows PIC X(56) OCCURS 24 TIMES.
        01 ScratchPad.
           02 RowNumber PIC 999.
+          02 WS-FileName PIC X(40) VALUE "RoomImage.txt".
+          02 RoomChoice PIC 9 VALUE 1.
+             88 PlainRoom VALUE 1.
+             88 RoundRoom VALUE 2.
+             88 RuinedRoom VALUE 3.
 PROCEDURE DIVISION.
-       PERFORM InitializeRoomImage.
+       PERFORM AskFileName.
+       PERFORM AskRoomChoice.
+       PERFORM BuildRoomLibrary.
+       PERFORM SelectChosenRoomImage.
        PERFORM WriteRoomImageFile.
-       
+       PERFORM WriteRoomLibraryFile.
+
        STOP RUN.
 
+BuildRoomLibrary.
+       MOVE 1 TO LibraryRoomId(1)
+       PERFORM InitializeRoomImage
+       PERFORM VARYING RowNumber FROM 1 BY 1 UNTIL RowNumber IS GREATER THAN 24
+           MOVE RoomImageRows(RowNumber) TO LibraryRoomRows(1, RowNumber)
+       END-PERFORM
+       MOVE 2 TO LibraryRoomId(2)
+       PERFORM InitializeRoundRoomImage
+       PERFORM VARYING RowNumber FROM 1 BY 1 UNTIL RowNumber IS GREATER THAN 24
+           MOVE RoomImageRows(RowNumber) TO LibraryRoomRows(2, RowNumber)
+       END-PERFORM
+       MOVE 3 TO LibraryRoomId(3)
+       PERFORM InitializeRuinedRoomImage
+       PERFORM VARYING RowNumber FROM 1 BY 1 UNTIL RowNumber IS GREATER THAN 24
+           MOVE RoomImageRows(RowNumber) TO LibraryRoomRows(3, RowNumber)
+       END-PERFORM
+       EXIT.
+
+SelectChosenRoomImage.
+       PERFORM VARYING RowNumber FROM 1 BY 1 UNTIL RowNumber IS GREATER THAN 24
+           MOVE LibraryRoomRows(RoomChoice, RowNumber) TO RoomImageRows(RowNumber)
+       END-PERFORM
+       EXIT.
+
+WriteRoomLibraryFile.
+       OPEN OUTPUT RoomLibraryFile
+       IF RoomLibraryFileStatus IS NOT EQUAL TO "00"
+           DISPLAY "WRITER: unable to open room library file, status "
+               RoomLibraryFileStatus "."
+       ELSE
+           PERFORM VARYING LibRoomIdx FROM 1 BY 1 UNTIL LibRoomIdx > 3
+               PERFORM VARYING RowNumber FROM 1 BY 1 UNTIL RowNumber IS GREATER THAN 24
+                   MOVE LibraryRoomId(LibRoomIdx) TO LibRecRoomId
+                   MOVE LibraryRoomRows(LibRoomIdx, RowNumber) TO LibRecImageRow
+                   WRITE LibraryRecord
+               END-PERFORM
+           END-PERFORM
+           CLOSE RoomLibraryFile
+       END-IF
+       EXIT.
+
+AskFileName.
+       DISPLAY "Output file name (blank for RoomImage.txt)? "
+           WITH NO ADVANCING
+       ACCEPT WS-FileName
+       IF WS-FileName IS EQUAL TO SPACES
+           MOVE "RoomImage.txt" TO WS-FileName
+       END-IF
+       EXIT.
+
+AskRoomChoice.
+       DISPLAY "Room style - (1)plain (2)round (3)ruined, blank for plain? "
+           WITH NO ADVANCING
+       ACCEPT RoomChoice
+       IF RoomChoice IS NOT EQUAL TO 1 AND RoomChoice IS NOT EQUAL TO 2
+           AND RoomChoice IS NOT EQUAL TO 3
+           MOVE 1 TO RoomChoice
+       END-IF
+       EXIT.
+
 WriteRoomImageFile.
        OPEN OUTPUT RoomImageFile
        PERFORM VARYING RowNumber FROM 1 BY 1 UNTIL RowNumber IS GREATER THAN 24
@@ -57,3 +138,57 @@ InitializeRoomImage.
        MOVE "  _/                                                \_  " TO RoomImageRows(23)
        MOVE "_/                                                    \_" TO RoomImageRows(24)
 EXIT.
+
+InitializeRoundRoomImage.
+       MOVE "        .--------------------------------------.        " TO RoomImageRows(1)
+       MOVE "      /                                          \      " TO RoomImageRows(2)
+       MOVE "    /                                              \    " TO RoomImageRows(3)
+       MOVE "   |                                                |   " TO RoomImageRows(4)
+       MOVE "  |                                                  |  " TO RoomImageRows(5)
+       MOVE "  |                                                  |  " TO RoomImageRows(6)
+       MOVE " |                                                    | " TO RoomImageRows(7)
+       MOVE " |                                                    | " TO RoomImageRows(8)
+       MOVE " |                                                    | " TO RoomImageRows(9)
+       MOVE " |                                                    | " TO RoomImageRows(10)
+       MOVE " |                                                    | " TO RoomImageRows(11)
+       MOVE " |                                                    | " TO RoomImageRows(12)
+       MOVE " |                                                    | " TO RoomImageRows(13)
+       MOVE " |                                                    | " TO RoomImageRows(14)
+       MOVE " |                                                    | " TO RoomImageRows(15)
+       MOVE " |                                                    | " TO RoomImageRows(16)
+       MOVE " |                                                    | " TO RoomImageRows(17)
+       MOVE "  |                                                  |  " TO RoomImageRows(18)
+       MOVE "  |                                                  |  " TO RoomImageRows(19)
+       MOVE "   |                                                |   " TO RoomImageRows(20)
+       MOVE "    \                                              /    " TO RoomImageRows(21)
+       MOVE "      \                                          /      " TO RoomImageRows(22)
+       MOVE "        '--------------------------------------'        " TO RoomImageRows(23)
+       MOVE "                                                        " TO RoomImageRows(24)
+EXIT.
+
+InitializeRuinedRoomImage.
+       MOVE "  \_        _                                    _/     " TO RoomImageRows(1)
+       MOVE "    \_     / \_                        .--.    _/       " TO RoomImageRows(2)
+       MOVE "      \_  /    \_                      |  |  _/         " TO RoomImageRows(3)
+       MOVE "        \/       \__      ______________|  |/           " TO RoomImageRows(4)
+       MOVE "        +---.          +--+              +--+           " TO RoomImageRows(5)
+       MOVE "        |    \.        |    .       .        |          " TO RoomImageRows(6)
+       MOVE "        |      .       |                     |          " TO RoomImageRows(7)
+       MOVE "        |           .          .        .    |          " TO RoomImageRows(8)
+       MOVE "        |     .            rubble               |       " TO RoomImageRows(9)
+       MOVE "        |             .                .    .  |        " TO RoomImageRows(10)
+       MOVE "        |        .                                |     " TO RoomImageRows(11)
+       MOVE "        |                 .         .      .     |      " TO RoomImageRows(12)
+       MOVE "        |    .                                   |      " TO RoomImageRows(13)
+       MOVE "        |          .            .         .      |      " TO RoomImageRows(14)
+       MOVE "        |                                        |      " TO RoomImageRows(15)
+       MOVE "        |      .         .              .        |      " TO RoomImageRows(16)
+       MOVE "        |                                        |      " TO RoomImageRows(17)
+       MOVE "        |  .          .           .         .    |      " TO RoomImageRows(18)
+       MOVE "        |                                        |      " TO RoomImageRows(19)
+       MOVE "        +--+            +-----+         +---+           " TO RoomImageRows(20)
+       MOVE "      _/    \_          /       \_      /    \_         " TO RoomImageRows(21)
+       MOVE "    _/        \_      _/           \_ _/        \_      " TO RoomImageRows(22)
+       MOVE "  _/             \__/                  \_         \_    " TO RoomImageRows(23)
+       MOVE "_/                                                  \_  " TO RoomImageRows(24)
+EXIT.
