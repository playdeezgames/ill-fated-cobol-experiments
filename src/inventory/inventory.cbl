@@ -2,8 +2,31 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. INVENTORY.
 
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WorldSaveFile ASSIGN TO "inventory_save.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WorldSaveFileStatus.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD WorldSaveFile.
+       01 WorldSaveRecord.
+          02 SaveLocations OCCURS 100 TIMES.
+             03 SaveLocationType PIC X.
+             03 SaveItemIdAtLocation PIC 999.
+             03 SaveDoors PIC X OCCURS 4 TIMES.
+          02 SaveItems OCCURS 100 TIMES.
+             03 SaveItemType PIC 99.
+             03 SaveItemStatus PIC 999.
+          02 SavePlayerLocationId PIC 999.
+          02 SaveCarriedCount PIC 99.
+          02 SaveCarriedItemIds PIC 999 OCCURS 20 TIMES.
+          02 SaveEnergy PIC 99.
+          02 SaveLuck PIC 99.
        WORKING-STORAGE SECTION.
+       01 WorldSaveFileStatus PIC XX.
        01 WorldData.
           02 LocationData.
              03 Locations OCCURS 100 TIMES.
@@ -11,6 +34,8 @@ DATA DIVISION.
                    88 IsPassageway VALUE "P".
                    88 IsChamber VALUE "C".
                 04 ItemId PIC 999 VALUE ZEROS.
+                04 Doors PIC X OCCURS 4 TIMES VALUE "Y".
+                   88 DoorOpen VALUE "Y".
              03 LocationId PIC 999 VALUE 1. 
                 88 InvalidId VALUES 101 THRU 999.
           02 ItemData.
@@ -20,27 +45,122 @@ DATA DIVISION.
                    88 Food VALUE 1.
                    88 Potion VALUE 2.
                 04 ItemStatus PIC 999 VALUE ZEROS.
-             03 ItemId PIC 999 VALUE 1.
-                88 InvalidId VALUES 101 THRU 999.
+       COPY "ITEMDESC.cpy".
        01 ScratchPad.
           02 LocationId PIC 999.
              88 GameOver VALUE 0.
           02 Dummy PIC 999.
-          02 Command PIC X.
+          02 Command PIC X(10).
+          02 FoodCount PIC 99 VALUE 5.
+          02 PotionCount PIC 99 VALUE 5.
+          02 ItemsPlaced PIC 999 VALUE 0.
+          02 PlacedCount PIC 99.
+          02 CandidateLocation PIC 999.
+          02 TakenItemId PIC 999.
+          02 CarriedCount PIC 99 VALUE 0.
+          02 CarriedItemIds PIC 999 VALUE ZEROS
+              OCCURS 20 TIMES INDEXED BY CarriedIdx.
+          02 CarriedSlot PIC 99.
+          02 Energy PIC 99 VALUE 10.
+          02 Luck PIC 99 VALUE 0.
+          02 ChamberCount PIC 999.
+          02 ChamberIdx PIC 999.
+          02 MinChambers PIC 999 VALUE 30.
+          02 DoorLocIdx PIC 999.
+          02 DoorIdx PIC 9.
+          02 DoorRoll PIC 999.
+          02 LocationsInitialized PIC 999.
+          02 SaveLocIdx PIC 999.
+          02 DoorNeighborId PIC 999.
+          02 DoorOppositeIdx PIC 9.
+          02 DoorValue PIC X.
 
 PROCEDURE DIVISION.
        CALL "RNGSEED"
-       PERFORM InitializeLocations
-       MOVE 1 TO LocationId Of ScratchPad
+       PERFORM LoadWorldIfSaved
        PERFORM GameLoop UNTIL GameOver
 STOP RUN.
 
+LoadWorldIfSaved.
+       OPEN INPUT WorldSaveFile
+       IF WorldSaveFileStatus IS EQUAL TO "00"
+           READ WorldSaveFile
+               AT END
+                   MOVE "10" TO WorldSaveFileStatus
+           END-READ
+           CLOSE WorldSaveFile
+       END-IF
+       IF WorldSaveFileStatus IS EQUAL TO "00"
+           PERFORM RestoreWorld
+           DISPLAY "A saved world was found - picking up where ye left off."
+       ELSE
+           PERFORM InitializeLocations
+           MOVE 1 TO LocationId OF ScratchPad
+       END-IF
+       EXIT.
+
+RestoreWorld.
+       PERFORM VARYING SaveLocIdx FROM 1 BY 1 UNTIL SaveLocIdx > 100
+           MOVE SaveLocationType(SaveLocIdx) TO LocationTypes(SaveLocIdx)
+           MOVE SaveItemIdAtLocation(SaveLocIdx) TO ItemId OF Locations(SaveLocIdx)
+           MOVE SaveDoors(SaveLocIdx, 1) TO Doors(SaveLocIdx, 1)
+           MOVE SaveDoors(SaveLocIdx, 2) TO Doors(SaveLocIdx, 2)
+           MOVE SaveDoors(SaveLocIdx, 3) TO Doors(SaveLocIdx, 3)
+           MOVE SaveDoors(SaveLocIdx, 4) TO Doors(SaveLocIdx, 4)
+           MOVE SaveItemType(SaveLocIdx) TO ItemTypes OF Items(SaveLocIdx)
+           MOVE SaveItemStatus(SaveLocIdx) TO ItemStatus OF Items(SaveLocIdx)
+       END-PERFORM
+       MOVE SavePlayerLocationId TO LocationId OF ScratchPad
+       MOVE SaveCarriedCount TO CarriedCount
+       PERFORM VARYING CarriedIdx FROM 1 BY 1 UNTIL CarriedIdx > 20
+           MOVE SaveCarriedItemIds(CarriedIdx) TO CarriedItemIds(CarriedIdx)
+       END-PERFORM
+       MOVE SaveEnergy TO Energy
+       MOVE SaveLuck TO Luck
+       EXIT.
+
+SaveWorld.
+       PERFORM VARYING SaveLocIdx FROM 1 BY 1 UNTIL SaveLocIdx > 100
+           MOVE LocationTypes(SaveLocIdx) TO SaveLocationType(SaveLocIdx)
+           MOVE ItemId OF Locations(SaveLocIdx) TO SaveItemIdAtLocation(SaveLocIdx)
+           MOVE Doors(SaveLocIdx, 1) TO SaveDoors(SaveLocIdx, 1)
+           MOVE Doors(SaveLocIdx, 2) TO SaveDoors(SaveLocIdx, 2)
+           MOVE Doors(SaveLocIdx, 3) TO SaveDoors(SaveLocIdx, 3)
+           MOVE Doors(SaveLocIdx, 4) TO SaveDoors(SaveLocIdx, 4)
+           MOVE ItemTypes OF Items(SaveLocIdx) TO SaveItemType(SaveLocIdx)
+           MOVE ItemStatus OF Items(SaveLocIdx) TO SaveItemStatus(SaveLocIdx)
+       END-PERFORM
+       MOVE LocationId OF ScratchPad TO SavePlayerLocationId
+       MOVE CarriedCount TO SaveCarriedCount
+       PERFORM VARYING CarriedIdx FROM 1 BY 1 UNTIL CarriedIdx > 20
+           MOVE CarriedItemIds(CarriedIdx) TO SaveCarriedItemIds(CarriedIdx)
+       END-PERFORM
+       MOVE Energy TO SaveEnergy
+       MOVE Luck TO SaveLuck
+       OPEN OUTPUT WorldSaveFile
+       WRITE WorldSaveRecord
+       CLOSE WorldSaveFile
+       DISPLAY "The world has been saved."
+       EXIT.
+
 GameLoop.
        DISPLAY "LocationId: " LocationId OF ScratchPad
-       DISPLAY "ItemId: " ItemId OF Locations(LocationId OF ScratchPad)
+       IF IsChamber(LocationId OF ScratchPad)
+           DISPLAY "Yer in " FUNCTION TRIM(LocationTypeDesc(2)) "."
+       ELSE
+           DISPLAY "Yer in " FUNCTION TRIM(LocationTypeDesc(1)) "."
+       END-IF
+       IF ItemId OF Locations(LocationId OF ScratchPad) IS EQUAL TO 0
+           DISPLAY "There's nothing here."
+       ELSE
+           DISPLAY "Ye see "
+               ItemTypeDesc(ItemTypes OF Items
+                   (ItemId OF Locations(LocationId OF ScratchPad)) + 1)
+       END-IF
        ACCEPT Command
        EVALUATE Command
            WHEN "q"
+               PERFORM SaveWorld
                SET GameOver TO TRUE
            WHEN "n"
                PERFORM MoveNorth
@@ -50,41 +170,248 @@ GameLoop.
                PERFORM MoveEast
            WHEN "w"
                PERFORM MoveWest
+           WHEN "t"
+               PERFORM TakeItem
+           WHEN "i"
+               PERFORM ListCarried
+           WHEN "eat"
+               PERFORM EatItem
+           WHEN "quaff"
+               PERFORM QuaffItem
        END-EVALUATE.
 
+TakeItem.
+       MOVE ItemId OF Locations(LocationId OF ScratchPad) TO TakenItemId
+       IF TakenItemId IS EQUAL TO 0
+           DISPLAY "There's nothing here to take."
+       ELSE
+           IF CarriedCount < 20
+               MOVE 1 TO ItemStatus OF Items(TakenItemId)
+               MOVE 0 TO ItemId OF Locations(LocationId OF ScratchPad)
+               ADD 1 TO CarriedCount
+               MOVE TakenItemId TO CarriedItemIds(CarriedCount)
+               DISPLAY "Ye take it."
+           ELSE
+               DISPLAY "Yer carrying too much already."
+           END-IF
+       END-IF
+       EXIT.
+
+EatItem.
+       MOVE 0 TO TakenItemId
+       PERFORM VARYING CarriedIdx FROM 1 BY 1 UNTIL CarriedIdx > CarriedCount
+           IF Food(CarriedItemIds(CarriedIdx)) AND TakenItemId IS EQUAL TO 0
+               MOVE CarriedItemIds(CarriedIdx) TO TakenItemId
+               MOVE CarriedIdx TO CarriedSlot
+           END-IF
+       END-PERFORM
+       IF TakenItemId IS EQUAL TO 0
+           DISPLAY "Ye have no food to eat."
+       ELSE
+           MOVE 2 TO ItemStatus OF Items(TakenItemId)
+           PERFORM RemoveCarriedSlot
+           ADD 2 TO Energy
+           IF Energy > 99
+               MOVE 99 TO Energy
+           END-IF
+           DISPLAY "Ye eat it. Energy: " Energy
+       END-IF
+       EXIT.
+
+QuaffItem.
+       MOVE 0 TO TakenItemId
+       PERFORM VARYING CarriedIdx FROM 1 BY 1 UNTIL CarriedIdx > CarriedCount
+           IF Potion(CarriedItemIds(CarriedIdx)) AND TakenItemId IS EQUAL TO 0
+               MOVE CarriedItemIds(CarriedIdx) TO TakenItemId
+               MOVE CarriedIdx TO CarriedSlot
+           END-IF
+       END-PERFORM
+       IF TakenItemId IS EQUAL TO 0
+           DISPLAY "Ye have no potion to quaff."
+       ELSE
+           MOVE 2 TO ItemStatus OF Items(TakenItemId)
+           PERFORM RemoveCarriedSlot
+           ADD 1 TO Luck
+           IF Luck > 99
+               MOVE 99 TO Luck
+           END-IF
+           DISPLAY "Ye quaff it. Luck: " Luck
+       END-IF
+       EXIT.
+
+RemoveCarriedSlot.
+       PERFORM VARYING CarriedIdx FROM CarriedSlot BY 1
+           UNTIL CarriedIdx >= CarriedCount
+           MOVE CarriedItemIds(CarriedIdx + 1) TO CarriedItemIds(CarriedIdx)
+       END-PERFORM
+       SUBTRACT 1 FROM CarriedCount
+       EXIT.
+
+ListCarried.
+       IF CarriedCount IS EQUAL TO 0
+           DISPLAY "Ye are carrying nothing."
+       ELSE
+           DISPLAY "Ye are carrying:"
+           PERFORM VARYING CarriedIdx FROM 1 BY 1
+               UNTIL CarriedIdx > CarriedCount
+               EVALUATE TRUE
+                WHEN Food(CarriedItemIds(CarriedIdx))
+                   DISPLAY "  a food item"
+                WHEN Potion(CarriedItemIds(CarriedIdx))
+                   DISPLAY "  a potion"
+               END-EVALUATE
+           END-PERFORM
+       END-IF
+       EXIT.
+
 MoveNorth.
 IF LocationId OF ScratchPad IS NOT LESS THAN 11 THEN
+    IF DoorOpen(LocationId OF ScratchPad, 1)
        SUBTRACT 10 FROM LocationId OF ScratchPad
+    ELSE
+       DISPLAY "A door blocks yer way."
+    END-IF
 END-IF.
 
 MoveSouth.
 IF LocationId OF ScratchPad IS NOT GREATER THAN 90 THEN
+    IF DoorOpen(LocationId OF ScratchPad, 2)
        ADD 10 TO LocationId OF ScratchPad
+    ELSE
+       DISPLAY "A door blocks yer way."
+    END-IF
 END-IF.
 
 MoveEast.
-IF LocationId OF ScratchPad IS NOT GREATER THAN 99 THEN
+IF FUNCTION MOD(LocationId OF ScratchPad, 10) IS NOT EQUAL TO 0 THEN
+    IF DoorOpen(LocationId OF ScratchPad, 3)
        ADD 1 TO LocationId OF ScratchPad
+    ELSE
+       DISPLAY "A door blocks yer way."
+    END-IF
 END-IF.
 
 MoveWest.
-IF LocationId OF ScratchPad IS NOT LESS THAN 2 THEN
+IF FUNCTION MOD(LocationId OF ScratchPad, 10) IS NOT EQUAL TO 1 THEN
+    IF DoorOpen(LocationId OF ScratchPad, 4)
        SUBTRACT 1 FROM LocationId OF ScratchPad
+    ELSE
+       DISPLAY "A door blocks yer way."
+    END-IF
 END-IF.
 
 InitializeLocations.
-       MOVE 1 TO LocationId OF LocationData
-       PERFORM InitializeLocation UNTIL InvalidId OF LocationData
+       PERFORM WITH TEST AFTER UNTIL ChamberCount >= MinChambers
+           MOVE 1 TO LocationId OF LocationData
+           PERFORM InitializeLocation UNTIL InvalidId OF LocationData
+           PERFORM CountChambers
+       END-PERFORM
+       COMPUTE LocationsInitialized = LocationId OF LocationData - 1
+       DISPLAY "Initialized " LocationsInitialized
+           " locations before hitting the Id boundary."
+       PERFORM SetDoors
        PERFORM PlaceItems.
 
+SetDoors.
+       PERFORM VARYING DoorLocIdx FROM 1 BY 1 UNTIL DoorLocIdx > 100
+           IF DoorLocIdx IS NOT GREATER THAN 90
+               MOVE 2 TO DoorIdx
+               PERFORM SetPairedDoor
+           END-IF
+           IF FUNCTION MOD(DoorLocIdx, 10) IS NOT EQUAL TO 0
+               MOVE 3 TO DoorIdx
+               PERFORM SetPairedDoor
+           ELSE
+               MOVE "N" TO Doors(DoorLocIdx, 3)
+           END-IF
+           IF FUNCTION MOD(DoorLocIdx, 10) IS EQUAL TO 1
+               MOVE "N" TO Doors(DoorLocIdx, 4)
+           END-IF
+       END-PERFORM
+       EXIT.
+
+SetPairedDoor.
+       PERFORM DetermineDoorNeighbor
+       PERFORM DetermineOppositeDoorDirection
+       COMPUTE DoorRoll = FUNCTION RANDOM() * 100
+       IF DoorRoll < 15
+           MOVE "N" TO DoorValue
+       ELSE
+           MOVE "Y" TO DoorValue
+       END-IF
+       MOVE DoorValue TO Doors(DoorLocIdx, DoorIdx)
+       MOVE DoorValue TO Doors(DoorNeighborId, DoorOppositeIdx)
+       EXIT.
+
+DetermineDoorNeighbor.
+       EVALUATE DoorIdx
+           WHEN 1
+               COMPUTE DoorNeighborId = DoorLocIdx - 10
+           WHEN 2
+               COMPUTE DoorNeighborId = DoorLocIdx + 10
+           WHEN 3
+               COMPUTE DoorNeighborId = DoorLocIdx + 1
+           WHEN 4
+               COMPUTE DoorNeighborId = DoorLocIdx - 1
+       END-EVALUATE
+       EXIT.
+
+DetermineOppositeDoorDirection.
+       EVALUATE DoorIdx
+           WHEN 1
+               MOVE 2 TO DoorOppositeIdx
+           WHEN 2
+               MOVE 1 TO DoorOppositeIdx
+           WHEN 3
+               MOVE 4 TO DoorOppositeIdx
+           WHEN 4
+               MOVE 3 TO DoorOppositeIdx
+       END-EVALUATE
+       EXIT.
+
+CountChambers.
+       MOVE 0 TO ChamberCount
+       PERFORM VARYING ChamberIdx FROM 1 BY 1 UNTIL ChamberIdx > 100
+           IF IsChamber(ChamberIdx)
+               ADD 1 TO ChamberCount
+           END-IF
+       END-PERFORM
+       EXIT.
+
 PlaceItems.
        PERFORM PlaceFoods
-       PERFORM PlacePotions.
+       PERFORM PlacePotions
+       DISPLAY "Placed " ItemsPlaced
+           " items before hitting the item table boundary.".
 
 PlaceFoods.
-       
+       MOVE 0 TO PlacedCount
+       PERFORM UNTIL PlacedCount IS EQUAL TO FoodCount
+           PERFORM PickEmptyLocation
+           ADD 1 TO ItemsPlaced
+           SET Food(ItemsPlaced) TO TRUE
+           MOVE ItemsPlaced TO ItemId OF Locations(CandidateLocation)
+           ADD 1 TO PlacedCount
+       END-PERFORM
+       EXIT.
+
+PickEmptyLocation.
+       PERFORM WITH TEST AFTER
+           UNTIL ItemId OF Locations(CandidateLocation) IS EQUAL TO 0
+           COMPUTE CandidateLocation = FUNCTION RANDOM() * 100 + 1
+       END-PERFORM
+       EXIT.
 
 PlacePotions.
+       MOVE 0 TO PlacedCount
+       PERFORM UNTIL PlacedCount IS EQUAL TO PotionCount
+           PERFORM PickEmptyLocation
+           ADD 1 TO ItemsPlaced
+           SET Potion(ItemsPlaced) TO TRUE
+           MOVE ItemsPlaced TO ItemId OF Locations(CandidateLocation)
+           ADD 1 TO PlacedCount
+       END-PERFORM
+       EXIT.
 
 InitializeLocation.
        COMPUTE Dummy = FUNCTION RANDOM() * 2
