@@ -4,10 +4,12 @@ PROGRAM-ID. READFILE.
 ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT RoomFrameFile ASSIGN TO "roomframe.txt"
-                   ORGANIZATION IS SEQUENTIAL.
-               SELECT OutputFile ASSIGN TO "output.txt"
-                   ORGANIZATION IS SEQUENTIAL.
+               SELECT RoomFrameFile ASSIGN DYNAMIC WS-InputFileName
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS RoomFrameFileStatus.
+               SELECT OutputFile ASSIGN DYNAMIC WS-OutputFileName
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS OutputFileStatus.
 
 DATA DIVISION.
        FILE SECTION.
@@ -18,11 +20,18 @@ DATA DIVISION.
        01 RoomFrameBuffer.
           02 BufferLine PIC X(56).
        WORKING-STORAGE SECTION.
+       01 RoomFrameFileStatus PIC XX.
+       01 OutputFileStatus PIC XX.
+       01 WS-InputFileName PIC X(40) VALUE "roomframe.txt".
+       01 WS-OutputFileName PIC X(40) VALUE "output.txt".
        01 DoneReading PIC X VALUE "N".
            88 IsNotDoneReading VALUE "N".
            88 IsDoneReading VALUE "Y".
+       01 RecordWidthWarnings PIC 9(4) VALUE 0.
+       01 RecordLowValueCount PIC 9(4).
 
 PROCEDURE DIVISION.
+       PERFORM AskFileNames
        OPEN INPUT RoomFrameFile
        OPEN EXTEND OutputFile
        SET IsNotDoneReading TO TRUE
@@ -31,9 +40,38 @@ PROCEDURE DIVISION.
                AT END SET IsDoneReading TO TRUE
            END-READ
            IF IsNotDoneReading THEN
+               PERFORM ValidateRecordWidth
                MOVE RoomFrameBuffer TO OutputBuffer
                WRITE OutputBuffer
            END-IF
        END-PERFORM
        CLOSE RoomFrameFile, OutputFile
+       IF RecordWidthWarnings IS GREATER THAN 0
+           DISPLAY "READFILE: " RecordWidthWarnings
+               " record(s) had an unexpected width."
+       END-IF
 STOP RUN.
+
+AskFileNames.
+       DISPLAY "Input file name (blank for roomframe.txt)? "
+           WITH NO ADVANCING
+       ACCEPT WS-InputFileName
+       IF WS-InputFileName IS EQUAL TO SPACES
+           MOVE "roomframe.txt" TO WS-InputFileName
+       END-IF
+       DISPLAY "Output file name (blank for output.txt)? "
+           WITH NO ADVANCING
+       ACCEPT WS-OutputFileName
+       IF WS-OutputFileName IS EQUAL TO SPACES
+           MOVE "output.txt" TO WS-OutputFileName
+       END-IF
+EXIT.
+
+ValidateRecordWidth.
+       MOVE 0 TO RecordLowValueCount
+       INSPECT BufferLine TALLYING RecordLowValueCount FOR ALL LOW-VALUE
+       IF BufferLine IS EQUAL TO SPACES OR RecordLowValueCount IS GREATER THAN 0
+           ADD 1 TO RecordWidthWarnings
+           DISPLAY "READFILE: record did not match the expected width (56)."
+       END-IF
+EXIT.
