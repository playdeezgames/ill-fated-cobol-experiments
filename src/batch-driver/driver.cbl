@@ -0,0 +1,64 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DRIVER.
+
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CheckpointFile ASSIGN TO "driver_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+
+DATA DIVISION.
+       FILE SECTION.
+       FD CheckpointFile.
+       01 CheckpointRecord PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 CheckpointFileStatus PIC XX.
+       01 CheckpointStep PIC 9 VALUE 0.
+       01 WriterCommand PIC X(100)
+           VALUE "printf '\n\n' | ./writer".
+       01 ReadfileCommand PIC X(100)
+           VALUE "rm -f roomimage_validated.txt; printf 'RoomImage.txt\nroomimage_validated.txt\n' | ./readfile".
+       01 HandoffCommand PIC X(100)
+           VALUE "cp roomimage_validated.txt RoomImage.txt".
+       01 CrawlerCommand PIC X(100)
+           VALUE "printf 'q\n' | ./crawler".
+
+PROCEDURE DIVISION.
+       PERFORM LoadCheckpoint
+       IF CheckpointStep IS LESS THAN 1
+           DISPLAY "DRIVER: step 1 - running WRITER"
+           CALL "SYSTEM" USING WriterCommand
+           PERFORM AdvanceCheckpoint
+       END-IF
+       IF CheckpointStep IS LESS THAN 2
+           DISPLAY "DRIVER: step 2 - running READFILE against WRITER's output"
+           CALL "SYSTEM" USING ReadfileCommand
+           PERFORM AdvanceCheckpoint
+       END-IF
+       IF CheckpointStep IS LESS THAN 3
+           DISPLAY "DRIVER: step 3 - handing the result to CRAWLER"
+           CALL "SYSTEM" USING HandoffCommand
+           CALL "SYSTEM" USING CrawlerCommand
+           PERFORM AdvanceCheckpoint
+       END-IF
+       DISPLAY "DRIVER: batch chain complete."
+STOP RUN.
+
+LoadCheckpoint.
+       MOVE 0 TO CheckpointStep
+       OPEN INPUT CheckpointFile
+       IF CheckpointFileStatus IS EQUAL TO "00"
+           READ CheckpointFile INTO CheckpointStep
+           CLOSE CheckpointFile
+       END-IF
+EXIT.
+
+AdvanceCheckpoint.
+       ADD 1 TO CheckpointStep
+       OPEN OUTPUT CheckpointFile
+       WRITE CheckpointRecord FROM CheckpointStep
+       CLOSE CheckpointFile
+EXIT.
