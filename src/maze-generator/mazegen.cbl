@@ -2,34 +2,324 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAZEGEN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT MazeFile ASSIGN TO "maze.dat" SEQUENTIAL
+           FILE STATUS IS MazeFileStatus.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD MazeFile.
+       01 MazeFileRecord.
+          02 MazeFileColumn PIC 99.
+          02 MazeFileRow PIC 99.
+          02 MazeFileState PIC X.
+          02 MazeFileDoors PIC X OCCURS 4 TIMES.
+
        WORKING-STORAGE SECTION.
+       01 MazeFileStatus PIC XX.
        01 MazeData.
-           02 MazeColumns OCCURS 8 TIMES.
-               03 MazeRows OCCURS 8 TIMES.
+           02 MazeColumns OCCURS 1 TO 20 TIMES DEPENDING ON MazeSize.
+               03 MazeRows OCCURS 1 TO 20 TIMES DEPENDING ON MazeSize.
                    04 State PIC X.
                       88 Inside VALUE "I".
                       88 Outside VALUE "O".
                       88 Frontier VALUE "F".
                    04 Doors PIC X OCCURS 4 TIMES.
+                   04 BfsVisited PIC X VALUE "N".
+                   04 BfsParentDir PIC 9 VALUE 0.
+                   04 PathMarked PIC X VALUE "N".
+                      88 OnPath VALUE "Y".
        01 ScratchPad.
-           02 MazeColumn PIC 9.
-           02 MazeRow PIC 9.
+           02 MazeSize PIC 99 VALUE 8.
+           02 MazeColumn PIC 99.
+           02 MazeRow PIC 99.
            02 Direction PIC 9.
-           02 NextColumn PIC 9.
-           02 NextRow PIC 9.
+           02 NextColumn PIC 99.
+           02 NextRow PIC 99.
            02 MazeGenComplete PIC X.
               88 GenerationComplete VALUE "Y".
               88 GenerationIncomplete VALUE "N".
            02 DoorCandidate PIC X occurs 4 times.
+           02 EntranceColumn PIC 99.
+           02 EntranceRow PIC 99.
+           02 ExitColumn PIC 99.
+           02 ExitRow PIC 99.
+           02 QueueColumn PIC 99 OCCURS 400 TIMES.
+           02 QueueRow PIC 99 OCCURS 400 TIMES.
+           02 QueueHead PIC 9(4).
+           02 QueueTail PIC 9(4).
+           02 PathColumn PIC 99.
+           02 PathRow PIC 99.
+           02 GenerationIterations PIC 9(6) VALUE 0.
+           02 MaxGenerationIterations PIC 9(6) VALUE 10000.
+           02 DoorCandidateAttempts PIC 9(4) VALUE 0.
+           02 MaxDoorCandidateAttempts PIC 9(4) VALUE 1000.
+           02 DoorAuditMismatches PIC 9(4) VALUE 0.
+           02 AuditOriginalDirection PIC 9.
+           02 GenerationAlgorithm PIC 9 VALUE 1.
+              88 FrontierAlgorithm VALUE 1.
+              88 BacktrackerAlgorithm VALUE 2.
+           02 StackColumn PIC 99 OCCURS 400 TIMES.
+           02 StackRow PIC 99 OCCURS 400 TIMES.
+           02 StackTop PIC 9(4) VALUE 0.
+           02 HasBacktrackCandidate PIC X VALUE "N".
+              88 BacktrackCandidateFound VALUE "Y".
 
 PROCEDURE DIVISION.
-       CALL "RNG"
+       CALL "RNGSEED"
+       PERFORM AskMazeSize
+       PERFORM AskGenerationAlgorithm
        PERFORM InitializeMaze
-       PERFORM GenerateMaze
+       EVALUATE TRUE
+        WHEN BacktrackerAlgorithm
+           PERFORM GenerateMazeBacktracker
+        WHEN OTHER
+           PERFORM GenerateMaze
+       END-EVALUATE
+       PERFORM AuditDoorSymmetry
+       PERFORM ComputeSolvedPath
        PERFORM DrawMaze
+       PERFORM ExportMaze
 STOP RUN.
 
+ExportMaze.
+       OPEN OUTPUT MazeFile
+       IF MazeFileStatus IS NOT EQUAL TO "00"
+           DISPLAY "MAZEGEN: could not open maze.dat for export, status "
+               MazeFileStatus
+       ELSE
+           PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN MazeSize
+               PERFORM ExportMazeRow
+           END-PERFORM
+           CLOSE MazeFile
+       END-IF
+EXIT.
+
+ExportMazeRow.
+       PERFORM VARYING MazeRow FROM 1 BY 1 UNTIL MazeRow IS GREATER THAN MazeSize
+           PERFORM ExportMazeCell
+       END-PERFORM
+EXIT.
+
+ExportMazeCell.
+       MOVE MazeColumn TO MazeFileColumn
+       MOVE MazeRow TO MazeFileRow
+       MOVE State(MazeColumn, MazeRow) TO MazeFileState
+       PERFORM VARYING Direction FROM 1 BY 1 UNTIL Direction IS GREATER THAN 4
+           MOVE Doors(MazeColumn, MazeRow, Direction) TO MazeFileDoors(Direction)
+       END-PERFORM
+       WRITE MazeFileRecord
+EXIT.
+
+AskMazeSize.
+       DISPLAY "Maze size (3-20, blank for 8)? " WITH NO ADVANCING
+       ACCEPT MazeSize
+       IF MazeSize IS LESS THAN 3 OR MazeSize IS GREATER THAN 20
+           MOVE 8 TO MazeSize
+       END-IF
+EXIT.
+
+AuditDoorSymmetry.
+       MOVE 0 TO DoorAuditMismatches
+       PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN MazeSize
+           PERFORM AuditDoorSymmetryRow
+       END-PERFORM
+       IF DoorAuditMismatches IS GREATER THAN 0
+           DISPLAY "MAZEGEN: door-symmetry audit found "
+               DoorAuditMismatches " mismatch(es)."
+       END-IF
+EXIT.
+
+AuditDoorSymmetryRow.
+       PERFORM VARYING MazeRow FROM 1 BY 1 UNTIL MazeRow IS GREATER THAN MazeSize
+           PERFORM VARYING Direction FROM 1 BY 1 UNTIL Direction IS GREATER THAN 4
+               PERFORM AuditCellDoor
+           END-PERFORM
+       END-PERFORM
+EXIT.
+
+AuditCellDoor.
+       IF Doors(MazeColumn, MazeRow, Direction) IS EQUAL TO "Y"
+           MOVE Direction TO AuditOriginalDirection
+           PERFORM DetermineNextPosition
+           IF NextColumn IS LESS THAN 1 OR NextRow IS LESS THAN 1
+               OR NextColumn IS GREATER THAN MazeSize
+               OR NextRow IS GREATER THAN MazeSize
+               DISPLAY "MAZEGEN: door at column " MazeColumn " row "
+                   MazeRow " direction " Direction " leads outside the maze."
+               ADD 1 TO DoorAuditMismatches
+           ELSE
+               PERFORM DetermineOppositeDirection
+               IF Doors(NextColumn, NextRow, Direction) IS NOT EQUAL TO "Y"
+                   DISPLAY "MAZEGEN: door at column " MazeColumn " row "
+                       MazeRow " has no matching door at column "
+                       NextColumn " row " NextRow "."
+                   ADD 1 TO DoorAuditMismatches
+               END-IF
+               MOVE AuditOriginalDirection TO Direction
+           END-IF
+       END-IF
+EXIT.
+
+AskGenerationAlgorithm.
+       DISPLAY "Generation algorithm (1=frontier growth, 2=recursive backtracker, blank for 1)? "
+           WITH NO ADVANCING
+       ACCEPT GenerationAlgorithm
+       IF GenerationAlgorithm IS NOT EQUAL TO 1 AND GenerationAlgorithm IS NOT EQUAL TO 2
+           MOVE 1 TO GenerationAlgorithm
+       END-IF
+EXIT.
+
+GenerateMazeBacktracker.
+       MOVE 0 TO GenerationIterations
+       MOVE 0 TO StackTop
+       PERFORM DetermineRandomMazeCell
+       MOVE MazeColumn TO EntranceColumn
+       MOVE MazeRow TO EntranceRow
+       PERFORM MarkCellInside
+       PERFORM PushCurrentCell
+       PERFORM WITH TEST AFTER
+           UNTIL StackTop IS EQUAL TO 0
+           OR GenerationIterations > MaxGenerationIterations
+           PERFORM GenerateMazeBacktrackerStep
+       END-PERFORM
+       IF GenerationIterations > MaxGenerationIterations
+           DISPLAY "MAZEGEN: backtracker generation stalled after "
+               MaxGenerationIterations " iterations - maze may be incomplete."
+       END-IF
+EXIT.
+
+PushCurrentCell.
+       ADD 1 TO StackTop
+       MOVE MazeColumn TO StackColumn(StackTop)
+       MOVE MazeRow TO StackRow(StackTop)
+EXIT.
+
+GenerateMazeBacktrackerStep.
+       ADD 1 TO GenerationIterations
+       MOVE StackColumn(StackTop) TO MazeColumn
+       MOVE StackRow(StackTop) TO MazeRow
+       PERFORM DetermineBacktrackCandidates
+       IF BacktrackCandidateFound
+           PERFORM DetermineValidBacktrackCandidate
+           PERFORM SetDoor
+           PERFORM DetermineNextPosition
+           PERFORM DetermineOppositeDirection
+           PERFORM SetNextDoor
+           MOVE NextColumn TO MazeColumn
+           MOVE NextRow TO MazeRow
+           PERFORM MarkCellInside
+           PERFORM PushCurrentCell
+       ELSE
+           SUBTRACT 1 FROM StackTop
+       END-IF
+EXIT.
+
+DetermineBacktrackCandidates.
+       MOVE "N" TO HasBacktrackCandidate
+       PERFORM VARYING Direction FROM 1 BY 1 UNTIL Direction IS GREATER THAN 4
+           PERFORM DetermineBacktrackDoorCandidacy
+       END-PERFORM
+EXIT.
+
+DetermineBacktrackDoorCandidacy.
+       MOVE "Y" TO DoorCandidate(Direction)
+       PERFORM DetermineNextPosition
+       IF NextColumn IS LESS THAN 1 OR NextRow IS LESS THAN 1
+           OR NextColumn IS GREATER THAN MazeSize OR NextRow IS GREATER THAN MazeSize
+           MOVE "N" TO DoorCandidate(Direction)
+       ELSE
+           IF State(NextColumn, NextRow) IS NOT EQUAL TO "O"
+               MOVE "N" TO DoorCandidate(Direction)
+           ELSE
+               MOVE "Y" TO HasBacktrackCandidate
+           END-IF
+       END-IF
+EXIT.
+
+DetermineValidBacktrackCandidate.
+       MOVE 0 TO DoorCandidateAttempts
+       perform with test after
+           until DoorCandidate(Direction) is equal to "Y"
+           or DoorCandidateAttempts > MaxDoorCandidateAttempts
+           compute direction = function random() * 4 + 1
+           ADD 1 TO DoorCandidateAttempts
+       end-perform
+       IF DoorCandidateAttempts > MaxDoorCandidateAttempts
+           DISPLAY "MAZEGEN: no valid backtrack candidate found at column "
+               MazeColumn " row " MazeRow " after "
+               MaxDoorCandidateAttempts " attempts."
+       END-IF
+EXIT.
+
+ComputeSolvedPath.
+       PERFORM ResetBfs
+       MOVE EntranceColumn TO QueueColumn(1)
+       MOVE EntranceRow TO QueueRow(1)
+       MOVE 1 TO QueueHead
+       MOVE 1 TO QueueTail
+       MOVE "Y" TO BfsVisited(EntranceColumn, EntranceRow)
+       PERFORM WITH TEST BEFORE UNTIL QueueHead IS GREATER THAN QueueTail
+           PERFORM BfsStep
+       END-PERFORM
+       PERFORM TracePathFromExit
+EXIT.
+
+ResetBfs.
+       PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN MazeSize
+           PERFORM VARYING MazeRow FROM 1 BY 1 UNTIL MazeRow IS GREATER THAN MazeSize
+               MOVE "N" TO BfsVisited(MazeColumn, MazeRow)
+               MOVE "N" TO PathMarked(MazeColumn, MazeRow)
+               MOVE 0 TO BfsParentDir(MazeColumn, MazeRow)
+           END-PERFORM
+       END-PERFORM
+EXIT.
+
+BfsStep.
+       MOVE QueueColumn(QueueHead) TO MazeColumn
+       MOVE QueueRow(QueueHead) TO MazeRow
+       ADD 1 TO QueueHead
+       PERFORM VARYING Direction FROM 1 BY 1 UNTIL Direction IS GREATER THAN 4
+           PERFORM BfsExploreNeighbor
+       END-PERFORM
+EXIT.
+
+BfsExploreNeighbor.
+       IF Doors(MazeColumn, MazeRow, Direction) IS EQUAL TO "Y"
+           PERFORM DetermineNextPosition
+           IF NextColumn IS GREATER THAN 0 AND NextRow IS GREATER THAN 0
+               AND NextColumn IS NOT GREATER THAN MazeSize
+               AND NextRow IS NOT GREATER THAN MazeSize
+               IF BfsVisited(NextColumn, NextRow) IS EQUAL TO "N"
+                   MOVE "Y" TO BfsVisited(NextColumn, NextRow)
+                   MOVE Direction TO BfsParentDir(NextColumn, NextRow)
+                   ADD 1 TO QueueTail
+                   MOVE NextColumn TO QueueColumn(QueueTail)
+                   MOVE NextRow TO QueueRow(QueueTail)
+               END-IF
+           END-IF
+       END-IF
+EXIT.
+
+TracePathFromExit.
+       MOVE ExitColumn TO PathColumn
+       MOVE ExitRow TO PathRow
+       PERFORM WITH TEST BEFORE
+           UNTIL PathColumn = EntranceColumn AND PathRow = EntranceRow
+           MOVE "Y" TO PathMarked(PathColumn, PathRow)
+           MOVE BfsParentDir(PathColumn, PathRow) TO Direction
+           PERFORM DetermineOppositeDirection
+           MOVE PathColumn TO MazeColumn
+           MOVE PathRow TO MazeRow
+           PERFORM DetermineNextPosition
+           MOVE NextColumn TO PathColumn
+           MOVE NextRow TO PathRow
+       END-PERFORM
+       MOVE "Y" TO PathMarked(EntranceColumn, EntranceRow)
+EXIT.
+
 DrawMaze.
        PERFORM WriteBlankLine
        PERFORM DrawMazeRows
@@ -37,7 +327,7 @@ DrawMaze.
 EXIT.
 
 DrawMazeRows.
-       perform varying MazeRow from 1 by 1 until mazerow is greater than 8
+       perform varying MazeRow from 1 by 1 until mazerow is greater than MazeSize
            PERFORM DrawMazeRow
        end-perform
 EXIT.
@@ -48,7 +338,7 @@ DrawMazeRow.
 EXIT.
 
 DrawMazeRowTopLine.
-       perform varying MazeColumn from 1 by 1 until MazeColumn is greater than 8
+       perform varying MazeColumn from 1 by 1 until MazeColumn is greater than MazeSize
            PERFORM DrawWall
            PERFORM DrawNorthDoor
        end-perform
@@ -65,13 +355,26 @@ DrawNorthDoor.
 EXIT.
 
 DrawMazeRowMiddleLine.
-       perform varying MazeColumn from 1 by 1 until MazeColumn is greater than 8
+       perform varying MazeColumn from 1 by 1 until MazeColumn is greater than MazeSize
            PERFORM DrawWestDoor
-           PERFORM DrawSpace
+           PERFORM DrawCellInterior
        end-perform
        PERFORM DrawEndWall
 EXIT.
 
+DrawCellInterior.
+       EVALUATE TRUE
+        WHEN MazeColumn IS EQUAL TO EntranceColumn AND MazeRow IS EQUAL TO EntranceRow
+           DISPLAY "S" WITH NO ADVANCING
+        WHEN MazeColumn IS EQUAL TO ExitColumn AND MazeRow IS EQUAL TO ExitRow
+           DISPLAY "E" WITH NO ADVANCING
+        WHEN OnPath(MazeColumn, MazeRow)
+           DISPLAY "." WITH NO ADVANCING
+        WHEN OTHER
+           PERFORM DrawSpace
+       END-EVALUATE
+EXIT.
+
 DrawWestDoor.
        evaluate doors(MazeColumn, MazeRow,4)
            when "Y"
@@ -86,7 +389,7 @@ WriteBlankLine.
 EXIT.
 
 DrawMazeBottom.
-       perform varying MazeColumn from 1 by 1 until MazeColumn is greater than 8
+       perform varying MazeColumn from 1 by 1 until MazeColumn is greater than MazeSize
            PERFORM DrawWall
            PERFORM DrawWall
        end-perform
@@ -106,13 +409,13 @@ DrawEndWall.
 EXIT.
 
 InitializeMaze.
-       PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN 8
+       PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN MazeSize
            PERFORM InitializeMazeRow
        END-PERFORM
 EXIT.
 
 InitializeMazeRow.
-       PERFORM VARYING MazeRow FROM 1 BY 1 UNTIL MazeRow IS GREATER THAN 8
+       PERFORM VARYING MazeRow FROM 1 BY 1 UNTIL MazeRow IS GREATER THAN MazeSize
            PERFORM InitializeMazeCell
        END-PERFORM
 EXIT.
@@ -137,15 +440,25 @@ MarkCellOutside.
 EXIT.
 
 GenerateMaze.
+       MOVE 0 TO GenerationIterations
        PERFORM DetermineRandomMazeCell
+       MOVE MazeColumn TO EntranceColumn
+       MOVE MazeRow TO EntranceRow
        PERFORM MarkCellInside
        PERFORM MarkFrontierNeighbors
-       PERFORM WITH TEST AFTER UNTIL GenerationComplete
+       PERFORM WITH TEST AFTER
+           UNTIL GenerationComplete
+           OR GenerationIterations > MaxGenerationIterations
            PERFORM GenerateMazeCell
        end-perform
+       IF GenerationIterations > MaxGenerationIterations
+           DISPLAY "MAZEGEN: generation stalled after "
+               MaxGenerationIterations " iterations - maze may be incomplete."
+       END-IF
 EXIT.
 
 GenerateMazeCell.
+       ADD 1 TO GenerationIterations
        PERFORM DetermineRandomFrontierCell
        PERFORM DetermineDoorCandidates
        PERFORM DetermineValidDoorCandidate
@@ -165,9 +478,18 @@ DetermineDoorCandidates.
 EXIT.
 
 DetermineValidDoorCandidate.
-       perform with test after until DoorCandidate(Direction) is equal to "Y"
+       MOVE 0 TO DoorCandidateAttempts
+       perform with test after
+           until DoorCandidate(Direction) is equal to "Y"
+           or DoorCandidateAttempts > MaxDoorCandidateAttempts
            compute direction = function random() * 4 + 1
+           ADD 1 TO DoorCandidateAttempts
        end-perform
+       IF DoorCandidateAttempts > MaxDoorCandidateAttempts
+           DISPLAY "MAZEGEN: no valid door candidate found at column "
+               MazeColumn " row " MazeRow " after "
+               MaxDoorCandidateAttempts " attempts."
+       END-IF
 EXIT.
 
 SetDoor.
@@ -186,6 +508,8 @@ EXIT.
 
 MarkCellInside.
        MOVE "I" TO State(MazeColumn, MazeRow)
+       MOVE MazeColumn TO ExitColumn
+       MOVE MazeRow TO ExitRow
 EXIT.
 
 
@@ -197,14 +521,14 @@ MarkFrontierNeighbors.
 EXIT.
 
 MarkFrontierCell.
-       IF NextColumn IS GREATER THAN 0 AND NextRow IS GREATER THAN 0 AND NextColumn IS NOT GREATER THAN 8 AND NextRow IS NOT GREATER THAN 8 and state(NextColumn, NextRow) IS EQUAL TO "O" THEN
+       IF NextColumn IS GREATER THAN 0 AND NextRow IS GREATER THAN 0 AND NextColumn IS NOT GREATER THAN MazeSize AND NextRow IS NOT GREATER THAN MazeSize and state(NextColumn, NextRow) IS EQUAL TO "O" THEN
            MOVE "F" TO State(NextColumn, NextRow)
        END-IF
 EXIT.
 
 DetermineRandomMazeCell.
-       COMPUTE MazeColumn = FUNCTION RANDOM() * 8 + 1
-       COMPUTE MazeRow = FUNCTION RANDOM() * 8 + 1
+       COMPUTE MazeColumn = FUNCTION RANDOM() * MazeSize + 1
+       COMPUTE MazeRow = FUNCTION RANDOM() * MazeSize + 1
 EXIT.
 
 DetermineOppositeDirection.
@@ -217,22 +541,21 @@ EXIT.
 DetermineDoorCandidacy.
        MOVE "Y" TO DoorCandidate(Direction)
        perform DetermineNextPosition
-       if NextColumn is less than 1 or nextrow is less than 1 or nextcolumn is greater than 8 or nextrow is greater than 8 then 
+       if NextColumn is less than 1 or nextrow is less than 1 or nextcolumn is greater than MazeSize or nextrow is greater than MazeSize then
            MOVE "N" TO DoorCandidate(Direction)
-           exit
-       end-if
-       if state(nextcolumn, NextRow) is not equal to "I" then 
-           move "N" to DoorCandidate(Direction)
+       else
+           if state(nextcolumn, NextRow) is not equal to "I" then
+               move "N" to DoorCandidate(Direction)
+           end-if
        end-if
 Exit.
 
 DetermineMazeGenComplete.
        SET GenerationComplete TO TRUE
-       PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN 8
-           perform varying MazeRow from 1 by 1 until MazeRow IS GREATER THAN 8
-               if State(MazeColumn, MazeRow) is equal to "F" then 
+       PERFORM VARYING MazeColumn FROM 1 BY 1 UNTIL MazeColumn IS GREATER THAN MazeSize
+           perform varying MazeRow from 1 by 1 until MazeRow IS GREATER THAN MazeSize
+               if State(MazeColumn, MazeRow) is equal to "F" then
                    SET GenerationIncomplete TO TRUE
-                   exit
                end-if
            end-perform
        end-perform
