@@ -1,56 +1,253 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GUESS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BestScoreFile ASSIGN TO "bestscore.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Best-Score-File-Status.
+           SELECT BatchGuessFile ASSIGN DYNAMIC Batch-File-Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Batch-Guess-File-Status.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD BestScoreFile.
+           01 Best-Score-Record.
+               02 Best-Score-Value PIC 99.
+
+           FD BatchGuessFile.
+           01 Batch-Guess-Record PIC 9(4).
+
            working-storage section.
-           01 Prng-Data.
-               02 dateTimeString PIC X(16).
-               02 dateTime PIC 9(16) USAGE IS COMP VALUE ZEROS.
-               02 dummy PIC 999.
-           
+           01 Best-Score-File-Status PIC XX.
            01 Game-Data.
-               02 Target PIC 999.
-               02 Guess PIC 999.
+               02 Target PIC 9(4).
+               02 Guess PIC 9(4).
                02 Guess-Count PIC 99.
                02 Done PIC 9 VALUE ZEROS.
                02 Choice PIC X(1).
+               02 Range-Low PIC 9(4) VALUE 1.
+               02 Range-High PIC 9(4) VALUE 100.
+               02 Difficulty PIC X(1) VALUE "M".
+               02 Best-Score PIC 99 VALUE 99.
+               02 Last-Guess PIC 9(4) VALUE 0.
+               02 Last-Diff PIC 9(4).
+               02 Curr-Diff PIC 9(4).
+               02 Batch-Mode PIC X VALUE "N".
+                   88 Is-Batch-Mode VALUE "Y".
+               02 Batch-File-Name PIC X(40) VALUE "guesses.dat".
+               02 Batch-Guess-File-Status PIC XX.
+               02 Batch-Done PIC X VALUE "N".
+                   88 Batch-Guesses-Exhausted VALUE "Y".
+               02 Games-Played PIC 99 VALUE 0.
+               02 Total-Guesses PIC 9(4) VALUE 0.
+               02 Avg-Guesses PIC 99 VALUE 0.
+               02 Worst-Guesses PIC 99 VALUE 0.
+
        PROCEDURE DIVISION.
-           perform Seed-Rng
+           CALL "RNGSEED"
+           perform Load-Best-Score
+           perform Ask-Batch-Mode
+           perform Ask-Difficulty
            MOVE 0 TO done
-           perform until done is equal to 1
-               compute Target= FUNCTION RANDOM() * 100 + 1
-               MOVE 0 TO Guess-Count
-               move 0 to Guess
-               perform until guess is equal to target
-               display "Guess my number(1-100)" with no advancing 
+           if Is-Batch-Mode
+               perform Run-Batch-Mode
+           else
+               perform until done is equal to 1
+                   perform Play-One-Game
+                   perform Ask-Play-Again
+               end-perform
+           end-if
+           perform Display-Session-Summary
+           if not Is-Batch-Mode
+               perform Save-Best-Score
+           end-if
+       STOP RUN.
+
+       Ask-Batch-Mode.
+           display "Run in batch mode? (y/n, blank for n) "
+               with no advancing
+           accept Choice
+           if choice is equal to "y" or choice is equal to "Y" then
+               SET Is-Batch-Mode TO TRUE
+               display "Batch guesses file (blank for guesses.dat)? "
+                   with no advancing
+               accept Batch-File-Name
+               if Batch-File-Name is equal to spaces
+                   move "guesses.dat" to Batch-File-Name
+               end-if
+           end-if
+       Exit.
+
+       Ask-Difficulty.
+           display "Difficulty - (E)asy 1-50, (M)edium 1-100,"
+           display "(H)ard 1-1000, blank for Medium? "
+               with no advancing
+           accept Difficulty
+           evaluate Difficulty
+               when "e" when "E"
+                   move 1 to Range-Low
+                   move 50 to Range-High
+               when "h" when "H"
+                   move 1 to Range-Low
+                   move 1000 to Range-High
+               when other
+                   move 1 to Range-Low
+                   move 100 to Range-High
+           end-evaluate
+       Exit.
+
+       Play-One-Game.
+           compute Target = FUNCTION RANDOM() *
+               (Range-High - Range-Low + 1) + Range-Low
+           MOVE 0 TO Guess-Count
+           move 0 to Guess
+           move 0 to Last-Guess
+           perform until guess is equal to target
+               display "Guess my number(" Range-Low "-" Range-High ")"
+                   with no advancing
                accept Guess
                compute Guess-Count = Guess-Count + 1
-           if guess<1 or guess>100 then 
-               display "Please choose a number between 1 and 100"
+               if guess < Range-Low or guess > Range-High then
+                   display "Please choose a number between " Range-Low
+                       " and " Range-High
+               else
+                   perform Give-Hint
+               end-if
+           end-perform
+           display "It took you " Guess-Count " guesses!"
+           add 1 to Games-Played
+           add Guess-Count to Total-Guesses
+           if Guess-Count is greater than Worst-Guesses
+               move Guess-Count to Worst-Guesses
            end-if
-           if guess is greater than 0 and guess is less than 101 and 
-               guess is less than target then 
+           perform Update-Best-Score
+       Exit.
+
+       Give-Hint.
+           if guess is less than target then
                display "Yer guess is too low!"
            end-if
-           if guess is greater than 0 and guess is less than 101 and 
-               guess is greater than target then 
+           if guess is greater than target then
                display "Yer guess is too high!"
            end-if
-           if guess is greater than 0 and guess is less than 101 and 
-               guess is equal to target then 
+           if guess is equal to target then
                display "Yer right!"
            end-if
-           end-perform
-               display "It took you " Guess-Count " guesses!"
-               display "Would you like to play again? (y/n)"
-                   with no advancing
-               accept Choice
-               if choice is equal to "n" or choice is equal to "N" then 
-                   move 1 to done
+           perform Give-Warmer-Colder-Hint
+           move Guess to Last-Guess
+       Exit.
+
+       Give-Warmer-Colder-Hint.
+           if Last-Guess is not equal to 0
+               and guess is not equal to target
+               compute Curr-Diff = FUNCTION ABS(Target - Guess)
+               compute Last-Diff = FUNCTION ABS(Target - Last-Guess)
+               if Curr-Diff is less than Last-Diff then
+                   display "...and yer getting warmer!"
                end-if
-           end-perform
-       STOP RUN.
-       Seed-Rng.
-           MOVE FUNCTION CURRENT-DATE TO dateTimeString
-           MOVE FUNCTION NUMVAL(dateTimeString) TO dateTime
-           COMPUTE dummy = FUNCTION RANDOM(dateTime)
+               if Curr-Diff is greater than Last-Diff then
+                   display "...and yer getting colder!"
+               end-if
+           end-if
+       Exit.
+
+       Update-Best-Score.
+           if Guess-Count is less than Best-Score then
+               move Guess-Count to Best-Score
+               display "New best score! " Best-Score " guesses."
+           end-if
+       Exit.
+
+       Ask-Play-Again.
+           display "Would you like to play again? (y/n)"
+               with no advancing
+           accept Choice
+           if choice is equal to "n" or choice is equal to "N" then
+               move 1 to done
+           end-if
+       Exit.
+
+       Run-Batch-Mode.
+           open input BatchGuessFile
+           if Batch-Guess-File-Status is not equal to "00"
+               display "Could not open batch guesses file "
+                   Batch-File-Name
+           else
+               compute Target = FUNCTION RANDOM() *
+                   (Range-High - Range-Low + 1) + Range-Low
+               move 0 to Guess-Count
+               move 0 to Guess
+               move 0 to Last-Guess
+               perform until guess is equal to target
+                   or Batch-Guesses-Exhausted
+                   read BatchGuessFile
+                       at end set Batch-Guesses-Exhausted to true
+                   end-read
+                   if not Batch-Guesses-Exhausted
+                       move Batch-Guess-Record to Guess
+                       add 1 to Guess-Count
+                       display "Guess my number(" Range-Low "-"
+                           Range-High ") [batch] " Guess
+                       if guess < Range-Low or guess > Range-High then
+                           display "Please choose a number between "
+                               Range-Low " and " Range-High
+                       else
+                           perform Give-Hint
+                       end-if
+                   end-if
+               end-perform
+               close BatchGuessFile
+               if Guess is equal to Target
+                   display "It took " Guess-Count
+                       " guesses (from script)!"
+               else
+                   display "Batch guesses file ran out before the "
+                       "number was found."
+               end-if
+               add 1 to Games-Played
+               add Guess-Count to Total-Guesses
+               if Guess-Count is greater than Worst-Guesses
+                   move Guess-Count to Worst-Guesses
+               end-if
+           end-if
+       Exit.
+
+       Display-Session-Summary.
+           display "Games played this session: " Games-Played
+           if Games-Played is greater than 0 then
+               compute Avg-Guesses = Total-Guesses / Games-Played
+               display "Average guesses per game: " Avg-Guesses
+               display "Worst round: " Worst-Guesses " guesses."
+           end-if
+           if Best-Score is less than 99 then
+               display "Best score: " Best-Score " guesses."
+           end-if
+       Exit.
+
+       Load-Best-Score.
+           move 99 to Best-Score
+           open input BestScoreFile
+           if Best-Score-File-Status is equal to "00" then
+               read BestScoreFile
+                   at end continue
+                   not at end move Best-Score-Value to Best-Score
+               end-read
+               close BestScoreFile
+           end-if
+       Exit.
+
+       Save-Best-Score.
+           open output BestScoreFile
+           if Best-Score-File-Status is not equal to "00" then
+               display "Could not save best score, file status "
+                   Best-Score-File-Status
+           else
+               move Best-Score to Best-Score-Value
+               write Best-Score-Record
+               close BestScoreFile
+           end-if
        Exit.
+
