@@ -2,7 +2,17 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SANDBOX.
 
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DumpFile ASSIGN DYNAMIC WS-DumpFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DumpFileStatus.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD DumpFile.
+       01 DumpLine PIC X(5).
        WORKING-STORAGE SECTION.
        01 ScratchPad.
           02 XValue PIC 99.
@@ -12,11 +22,50 @@ DATA DIVISION.
           02 FlagValue PIC X.
              88 FlagIsSet VALUE "Y".
              88 FlagIsClear VALUE "N".
+       01 DumpFileStatus PIC XX.
+       01 WS-DumpFileName PIC X(40) VALUE "sandbox_dump.txt".
+       01 DumpModeChoice PIC X VALUE "N".
+          88 DumpModeIsOn VALUES "Y" "y".
 
 PROCEDURE DIVISION.
        SET FlagIsClear TO TRUE
+       PERFORM AskDumpMode
+       IF DumpModeIsOn
+           OPEN OUTPUT DumpFile
+           IF DumpFileStatus IS NOT EQUAL TO "00"
+               DISPLAY "SANDBOX: unable to open dump file, status "
+                   DumpFileStatus "."
+               MOVE "N" TO DumpModeChoice
+           END-IF
+       END-IF
        PERFORM VARYING YValue FROM 1 BY 1 UNTIL InvalidY AFTER XValue FROM 1 BY 1 UNTIL InvalidX
            DISPLAY ScratchPad
+           IF DumpModeIsOn
+               PERFORM WriteDumpLine
+           END-IF
        END-PERFORM
        DISPLAY ScratchPad
+       IF DumpModeIsOn
+           PERFORM WriteDumpLine
+           CLOSE DumpFile
+       END-IF
 STOP RUN.
+
+AskDumpMode.
+       DISPLAY "Also dump ScratchPad to a file? (y/n, blank for n) "
+           WITH NO ADVANCING
+       ACCEPT DumpModeChoice
+       IF DumpModeIsOn
+           DISPLAY "Dump file name (blank for sandbox_dump.txt)? "
+               WITH NO ADVANCING
+           ACCEPT WS-DumpFileName
+           IF WS-DumpFileName IS EQUAL TO SPACES
+               MOVE "sandbox_dump.txt" TO WS-DumpFileName
+           END-IF
+       END-IF
+EXIT.
+
+WriteDumpLine.
+       MOVE ScratchPad TO DumpLine
+       WRITE DumpLine
+EXIT.
