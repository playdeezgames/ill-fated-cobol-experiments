@@ -2,8 +2,42 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CRAWLER.
 
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT RoomFrameFile ASSIGN TO "RoomImage.txt"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS RoomFrameFileStatus.
+               SELECT FrameOutputFile ASSIGN TO "frame_output.txt"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS FrameOutputFileStatus.
+               SELECT RoomLibraryFile ASSIGN TO "RoomLibrary.txt"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS RoomLibraryFileStatus.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD RoomFrameFile.
+       01 RoomFrameBuffer.
+          02 BufferLine PIC X(56).
+
+       FD FrameOutputFile.
+       01 FrameOutputRow PIC X(56).
+
+       FD RoomLibraryFile.
+       01 LibraryRecord.
+          02 LibRecRoomId PIC 99.
+          02 LibRecImageRow PIC X(56).
+
        WORKING-STORAGE SECTION.
+       01 RoomFrameFileStatus PIC XX.
+       01 FrameOutputFileStatus PIC XX.
+       01 RoomLibraryFileStatus PIC XX.
+       01 RoomLibraryData.
+           02 LibraryRoomImages OCCURS 3 TIMES INDEXED BY LibRoomIdx.
+              03 LibraryRoomId PIC 99.
+              03 LibraryRoomRows PIC X(56) OCCURS 24 TIMES.
+       01 CurrentRoomIndex PIC 9 VALUE 1.
        01 FrameData.
            02 FrameRows OCCURS 24 TIMES.
                03 FrameColumns OCCURS 56 TIMES.
@@ -20,10 +54,12 @@ DATA DIVISION.
            02 RightDoorImage.
               03 RightDoorImageRows OCCURS 16 TIMES.
                  04 RightDoorImagePixels PIC X OCCURS 6 TIMES.
-           02 KoboldImage.
-              03 KoboldImageRows OCCURS 12 TIMES.
-                 04 KoboldImagePixels PIC X OCCURS 24 TIMES.
-                    88 IsVisible VALUES " ", "#".
+           02 MonsterImages.
+              03 MonsterSprites OCCURS 3 TIMES INDEXED BY MonsterIdx.
+                 04 MonsterName PIC X(12).
+                 04 MonsterRows OCCURS 12 TIMES.
+                    05 MonsterPixels PIC X OCCURS 24 TIMES.
+                       88 IsVisible VALUES " ", "#".
        01 ScratchPad.
           02 RenderRow PIC 99.
              88 NoMoreRows VALUES 25 THRU 99.
@@ -31,28 +67,92 @@ DATA DIVISION.
           02 FramePixel PIC X.
           02 SourceRow PIC 99.
           02 SourceColumn PIC 99.
+          02 KoboldRoll PIC 999.
+          02 MonsterRoll PIC 9.
+          02 AttackRoll PIC 999.
+          02 KoboldPresent PIC X VALUE "Y".
+             88 KoboldIsPresent VALUE "Y".
+          02 Command PIC X(10).
+          02 GameOver PIC X VALUE "N".
+             88 IsGameOver VALUE "Y".
+          02 DoneReadingImage PIC X VALUE "N".
+             88 IsDoneReadingImage VALUE "Y".
+          02 DoneReadingLibrary PIC X VALUE "N".
+             88 IsDoneReadingLibrary VALUE "Y".
+          02 LibraryRowIdx PIC 99.
 
 PROCEDURE DIVISION.
-       CALL "RNG"
+       CALL "RNGSEED"
        PERFORM InitializeImages
        PERFORM DrawRoom
        PERFORM PresentFrame
+       PERFORM GameLoop UNTIL IsGameOver
 STOP RUN.
 
+GameLoop.
+       DISPLAY "Go (a)head, (l)eft, (r)ight, or (q)uit? " WITH NO ADVANCING
+       ACCEPT Command
+       EVALUATE Command
+        WHEN "a"
+           DISPLAY "Ye go through the ahead door."
+           MOVE 1 TO CurrentRoomIndex
+           PERFORM SelectRoom
+           PERFORM DrawRoom
+           PERFORM PresentFrame
+        WHEN "l"
+           DISPLAY "Ye go through the left door."
+           MOVE 2 TO CurrentRoomIndex
+           PERFORM SelectRoom
+           PERFORM DrawRoom
+           PERFORM PresentFrame
+        WHEN "r"
+           DISPLAY "Ye go through the right door."
+           MOVE 3 TO CurrentRoomIndex
+           PERFORM SelectRoom
+           PERFORM DrawRoom
+           PERFORM PresentFrame
+        WHEN "attack"
+           PERFORM AttackMonster
+        WHEN "q"
+           SET IsGameOver TO TRUE
+       END-EVALUATE
+EXIT.
+
+AttackMonster.
+       IF NOT KoboldIsPresent
+           DISPLAY "There's nothing here to attack."
+       ELSE
+           COMPUTE AttackRoll = FUNCTION RANDOM() * 100
+           IF AttackRoll IS LESS THAN 50
+               DISPLAY "Ye hit the " FUNCTION TRIM(MonsterName(MonsterIdx)) "!"
+           ELSE
+               DISPLAY "Ye miss!"
+           END-IF
+       END-IF
+EXIT.
+
 DrawRoom.
        PERFORM DrawRoomFrame
        PERFORM DrawAheadDoor
        PERFORM DrawLeftDoor
        PERFORM DrawRightDoor
-       PERFORM DrawKobold
+       PERFORM DrawMonster
 EXIT.
 
-DrawKobold.
-       PERFORM VARYING SourceRow FROM 1 BY 1 UNTIL SourceRow IS GREATER THAN 12 AFTER SourceColumn FROM 1 BY 1 UNTIL SourceColumn IS GREATER THAN 24
-           IF IsVisible(SourceRow, SourceColumn) THEN
-               MOVE KoboldImagePixels(SourceRow, SourceColumn) TO FramePixels(SourceRow + 9, SourceColumn + 16)
-           END-IF
-       END-PERFORM
+DrawMonster.
+       COMPUTE KoboldRoll = FUNCTION RANDOM() * 100
+       IF KoboldRoll IS LESS THAN 50
+           MOVE "N" TO KoboldPresent
+       ELSE
+           MOVE "Y" TO KoboldPresent
+           COMPUTE MonsterRoll = FUNCTION RANDOM() * 3 + 1
+           SET MonsterIdx TO MonsterRoll
+           PERFORM VARYING SourceRow FROM 1 BY 1 UNTIL SourceRow IS GREATER THAN 12 AFTER SourceColumn FROM 1 BY 1 UNTIL SourceColumn IS GREATER THAN 24
+               IF IsVisible(MonsterIdx, SourceRow, SourceColumn) THEN
+                   MOVE MonsterPixels(MonsterIdx, SourceRow, SourceColumn) TO FramePixels(SourceRow + 9, SourceColumn + 16)
+               END-IF
+           END-PERFORM
+       END-IF
 EXIT.
 
 DrawAheadDoor.
@@ -78,11 +178,20 @@ DrawRoomFrame.
 EXIT.
 
 PresentFrame.
-       PERFORM PresentFrameRow VARYING RenderRow FROM 1 BY 1 UNTIL NoMoreRows
+       OPEN OUTPUT FrameOutputFile
+       IF FrameOutputFileStatus IS NOT EQUAL TO "00"
+           DISPLAY "CRAWLER: could not open frame_output.txt, status "
+               FrameOutputFileStatus
+       ELSE
+           PERFORM PresentFrameRow VARYING RenderRow FROM 1 BY 1 UNTIL NoMoreRows
+           CLOSE FrameOutputFile
+       END-IF
 EXIT.
 
 PresentFrameRow.
        DISPLAY FrameRows(RenderRow)
+       MOVE FrameRows(RenderRow) TO FrameOutputRow
+       WRITE FrameOutputRow
 EXIT.
 
 InitializeImages.
@@ -90,34 +199,124 @@ InitializeImages.
        PERFORM InitializeAheadDoorImage
        PERFORM InitializeLeftDoorImage
        PERFORM InitializeRightDoorImage
-       PERFORM InitializeKoboldImage
+       PERFORM InitializeMonsterSprites
+       PERFORM LoadRoomLibrary
+EXIT.
+
+LoadRoomLibrary.
+       OPEN INPUT RoomLibraryFile
+       IF RoomLibraryFileStatus IS NOT EQUAL TO "00"
+           PERFORM FillLibraryFromCurrentRoom
+       ELSE
+           PERFORM VARYING LibRoomIdx FROM 1 BY 1 UNTIL LibRoomIdx > 3
+               MOVE LibRoomIdx TO LibraryRoomId(LibRoomIdx)
+               PERFORM VARYING LibraryRowIdx FROM 1 BY 1
+                   UNTIL LibraryRowIdx > 24
+                   IF NOT IsDoneReadingLibrary
+                       READ RoomLibraryFile
+                           AT END SET IsDoneReadingLibrary TO TRUE
+                       END-READ
+                   END-IF
+                   IF NOT IsDoneReadingLibrary
+                       MOVE LibRecImageRow TO
+                           LibraryRoomRows(LibRoomIdx, LibraryRowIdx)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           CLOSE RoomLibraryFile
+       END-IF
+EXIT.
+
+FillLibraryFromCurrentRoom.
+       PERFORM VARYING LibRoomIdx FROM 1 BY 1 UNTIL LibRoomIdx > 3
+           MOVE LibRoomIdx TO LibraryRoomId(LibRoomIdx)
+           PERFORM VARYING LibraryRowIdx FROM 1 BY 1 UNTIL LibraryRowIdx > 24
+               MOVE RoomImageRows(LibraryRowIdx) TO
+                   LibraryRoomRows(LibRoomIdx, LibraryRowIdx)
+           END-PERFORM
+       END-PERFORM
+EXIT.
+
+SelectRoom.
+       SET LibRoomIdx TO CurrentRoomIndex
+       PERFORM VARYING LibraryRowIdx FROM 1 BY 1 UNTIL LibraryRowIdx > 24
+           MOVE LibraryRoomRows(LibRoomIdx, LibraryRowIdx) TO
+               RoomImageRows(LibraryRowIdx)
+       END-PERFORM
 EXIT.
 
 InitializeRoomImage.
-       MOVE "\_                                                    _/" TO RoomImageRows(1)
-       MOVE "  \_                                                _/  " TO RoomImageRows(2)
-       MOVE "    \_                                            _/    " TO RoomImageRows(3)
-       MOVE "      \_                                        _/      " TO RoomImageRows(4)
-       MOVE "        \_                                    _/        " TO RoomImageRows(5)
-       MOVE "          \_                                _/          " TO RoomImageRows(6)
-       MOVE "            +------------------------------+            " TO RoomImageRows(7)
-       MOVE "            |                              |            " TO RoomImageRows(8)
-       MOVE "            |                              |            " TO RoomImageRows(9)
-       MOVE "            |                              |            " TO RoomImageRows(10)
-       MOVE "            |                              |            " TO RoomImageRows(11)
-       MOVE "            |                              |            " TO RoomImageRows(12)
-       MOVE "            |                              |            " TO RoomImageRows(13)
-       MOVE "            |                              |            " TO RoomImageRows(14)
-       MOVE "            |                              |            " TO RoomImageRows(15)
-       MOVE "            |                              |            " TO RoomImageRows(16)
-       MOVE "            |                              |            " TO RoomImageRows(17)
-       MOVE "            +------------------------------+            " TO RoomImageRows(18)
-       MOVE "          _/                                \_          " TO RoomImageRows(19)
-       MOVE "        _/                                    \_        " TO RoomImageRows(20)
-       MOVE "      _/                                        \_      " TO RoomImageRows(21)
-       MOVE "    _/                                            \_    " TO RoomImageRows(22)
-       MOVE "  _/                                                \_  " TO RoomImageRows(23)
-       MOVE "_/                                                    \_" TO RoomImageRows(24)
+       PERFORM EnsureRoomImageFile
+       PERFORM ReadRoomImageFile
+EXIT.
+
+EnsureRoomImageFile.
+       OPEN INPUT RoomFrameFile
+       IF RoomFrameFileStatus IS EQUAL TO "00"
+           CLOSE RoomFrameFile
+       ELSE
+           PERFORM WriteDefaultRoomImageFile
+       END-IF
+EXIT.
+
+WriteDefaultRoomImageFile.
+       OPEN OUTPUT RoomFrameFile
+       MOVE "\_                                                    _/" TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "  \_                                                _/  " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "    \_                                            _/    " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "      \_                                        _/      " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "        \_                                    _/        " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "          \_                                _/          " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "            +------------------------------+            " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "            |                              |            " TO BufferLine
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       WRITE RoomFrameBuffer
+       MOVE "            +------------------------------+            " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "          _/                                \_          " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "        _/                                    \_        " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "      _/                                        \_      " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "    _/                                            \_    " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "  _/                                                \_  " TO BufferLine
+       WRITE RoomFrameBuffer
+       MOVE "_/                                                    \_" TO BufferLine
+       WRITE RoomFrameBuffer
+       CLOSE RoomFrameFile
+EXIT.
+
+ReadRoomImageFile.
+       MOVE "N" TO DoneReadingImage
+       OPEN INPUT RoomFrameFile
+       PERFORM VARYING SourceRow FROM 1 BY 1 UNTIL SourceRow IS GREATER THAN 24
+           IF NOT IsDoneReadingImage
+               READ RoomFrameFile
+                   AT END SET IsDoneReadingImage TO TRUE
+               END-READ
+           END-IF
+           IF NOT IsDoneReadingImage
+               MOVE RoomFrameBuffer TO RoomImageRows(SourceRow)
+           END-IF
+       END-PERFORM
+       CLOSE RoomFrameFile
 EXIT.
 
 InitializeAheadDoorImage.
@@ -170,17 +369,56 @@ InitializeRightDoorImage.
        MOVE "     +" TO RightDoorImageRows(16)
 EXIT.
 
-InitializeKoboldImage.
-       MOVE "........................" TO KoboldImageRows(1)
-       MOVE "........................" TO KoboldImageRows(2)
-       MOVE "........##....##........" TO KoboldImageRows(3)
-       MOVE "........########........" TO KoboldImageRows(4)
-       MOVE "........  ##  ##........" TO KoboldImageRows(5)
-       MOVE "........######.........." TO KoboldImageRows(6)
-       MOVE "..........    ####......" TO KoboldImageRows(7)
-       MOVE "........    ####..##...." TO KoboldImageRows(8)
-       MOVE "......##..######..##...." TO KoboldImageRows(9)
-       MOVE "..........######........" TO KoboldImageRows(10)
-       MOVE "..........##..##........" TO KoboldImageRows(11)
-       MOVE "........####..##........" TO KoboldImageRows(12)
+InitializeMonsterSprites.
+       PERFORM InitializeKoboldSprite
+       PERFORM InitializeGoblinSprite
+       PERFORM InitializeRatSprite
+EXIT.
+
+InitializeKoboldSprite.
+       MOVE "Kobold" TO MonsterName(1)
+       MOVE "........................" TO MonsterRows(1, 1)
+       MOVE "........................" TO MonsterRows(1, 2)
+       MOVE "........##....##........" TO MonsterRows(1, 3)
+       MOVE "........########........" TO MonsterRows(1, 4)
+       MOVE "........  ##  ##........" TO MonsterRows(1, 5)
+       MOVE "........######.........." TO MonsterRows(1, 6)
+       MOVE "..........    ####......" TO MonsterRows(1, 7)
+       MOVE "........    ####..##...." TO MonsterRows(1, 8)
+       MOVE "......##..######..##...." TO MonsterRows(1, 9)
+       MOVE "..........######........" TO MonsterRows(1, 10)
+       MOVE "..........##..##........" TO MonsterRows(1, 11)
+       MOVE "........####..##........" TO MonsterRows(1, 12)
+EXIT.
+
+InitializeGoblinSprite.
+       MOVE "Goblin" TO MonsterName(2)
+       MOVE "........................" TO MonsterRows(2, 1)
+       MOVE "........................" TO MonsterRows(2, 2)
+       MOVE ".......##.....##........" TO MonsterRows(2, 3)
+       MOVE ".......#########........" TO MonsterRows(2, 4)
+       MOVE ".......#  ###  #........" TO MonsterRows(2, 5)
+       MOVE ".......###########......" TO MonsterRows(2, 6)
+       MOVE "..........##.##........." TO MonsterRows(2, 7)
+       MOVE "........####.####......." TO MonsterRows(2, 8)
+       MOVE "......##.#######.##....." TO MonsterRows(2, 9)
+       MOVE "..........###..........." TO MonsterRows(2, 10)
+       MOVE "..........#.#..........." TO MonsterRows(2, 11)
+       MOVE "........##...##........." TO MonsterRows(2, 12)
+EXIT.
+
+InitializeRatSprite.
+       MOVE "Rat" TO MonsterName(3)
+       MOVE "........................" TO MonsterRows(3, 1)
+       MOVE "........................" TO MonsterRows(3, 2)
+       MOVE "........................" TO MonsterRows(3, 3)
+       MOVE "..............######...." TO MonsterRows(3, 4)
+       MOVE "..........###########.#." TO MonsterRows(3, 5)
+       MOVE ".........##...##....#..." TO MonsterRows(3, 6)
+       MOVE ".........##.#.##........" TO MonsterRows(3, 7)
+       MOVE "..........###########..." TO MonsterRows(3, 8)
+       MOVE "...........##....##....." TO MonsterRows(3, 9)
+       MOVE "...........##....##....." TO MonsterRows(3, 10)
+       MOVE "........................" TO MonsterRows(3, 11)
+       MOVE "........................" TO MonsterRows(3, 12)
 EXIT.
