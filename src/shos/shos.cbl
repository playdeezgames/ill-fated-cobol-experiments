@@ -2,12 +2,73 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SHOS.
 
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SaveFile ASSIGN TO "shos_save.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SaveFileStatus.
+           SELECT RoomsFile ASSIGN TO "rooms.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RoomsFileStatus.
+           SELECT TranscriptFile ASSIGN TO "shos_transcript.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TranscriptFileStatus.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD SaveFile.
+       01 SaveRecord.
+          02 SaveRoomNumber PIC 99.
+          02 SaveHasZarr PIC X.
+          02 SaveRoomCount PIC 99.
+          02 SaveRooms OCCURS 20 TIMES.
+             03 SaveExitNorth PIC 99.
+             03 SaveExitSouth PIC 99.
+             03 SaveExitEast PIC 99.
+             03 SaveExitWest PIC 99.
+       FD RoomsFile.
+       01 RoomsFileRecord.
+          02 RoomsFileId PIC 99.
+          02 RoomsFileLine PIC X(60) OCCURS 3 TIMES.
+       FD TranscriptFile.
+       01 TranscriptLine PIC X(80).
        WORKING-STORAGE SECTION.
+       01 SaveFileStatus PIC XX.
+       01 RoomsFileStatus PIC XX.
+       01 TranscriptFileStatus PIC XX.
+       01 TranscriptTime PIC 9(8).
        01 GameData.
-          02 RoomNumber PIC 9.
+          02 RoomNumber PIC 99 VALUE 0.
+          02 RoomCount PIC 99 VALUE 9.
+          02 HasZarr PIC X VALUE "N".
+             88 PlayerHasZarr VALUE "Y".
+       01 RoomTable.
+          02 Rooms OCCURS 20 TIMES INDEXED BY RoomIdx.
+             03 ExitNorth PIC 99 VALUE 0.
+             03 ExitSouth PIC 99 VALUE 0.
+             03 ExitEast PIC 99 VALUE 0.
+             03 ExitWest PIC 99 VALUE 0.
+             03 RoomHasZarr PIC X VALUE "N".
+                88 ZarrIsHere VALUE "Y".
+             03 RoomDesc PIC X(60) OCCURS 3 TIMES.
        01 ScratchPad.
           02 Command PIC X.
+          02 Encounter PIC 9.
+       01 LayoutData.
+          02 LayoutRoomIdx PIC 99.
+          02 LayoutDir PIC 9.
+          02 LayoutOppDir PIC 9.
+          02 LayoutExitValue PIC 99.
+          02 LayoutExitCheck PIC 99.
+          02 LayoutNewRoom PIC 99.
+          02 LayoutParentIdx PIC 99.
+          02 LayoutParentFoundFlag PIC X VALUE "N".
+             88 LayoutParentFound VALUE "Y".
+          02 LayoutAttemptCount PIC 9(4).
+          02 MaxLayoutAttempts PIC 9(4) VALUE 200.
+          02 LayoutScanParent PIC 99.
+          02 LayoutScanDir PIC 9.
 PROCEDURE DIVISION.
 TitleScreen.
        DISPLAY "*********************************"
@@ -27,12 +88,16 @@ MainMenu.
        DISPLAY " "
        DISPLAY "MAIN MENU:"
        DISPLAY "[E]NTER THE SUBTERANEAN HOUSE OF SHADOWS"
+       DISPLAY "[R]ESUME A SAVED GAME"
        DISPLAY "[L]EARN HOW TO PLAY"
        DISPLAY "[Q]UIT THE GAME"
        ACCEPT Command
+       PERFORM AppendTranscript
        EVALUATE Command
            WHEN "E"
                GO TO StartGame
+           WHEN "R"
+               GO TO ResumeGame
            WHEN "L"
                GO TO LearnToPlay
            WHEN "Q"
@@ -41,53 +106,356 @@ MainMenu.
                GO TO MainMenu
        END-EVALUATE.
 
+ResumeGame.
+       CALL "RNGSEED"
+       OPEN INPUT SaveFile
+       IF SaveFileStatus IS NOT EQUAL TO "00"
+           DISPLAY SPACE
+           DISPLAY "THERE IS NO SAVED GAME TO RESUME."
+           GO TO MainMenu
+       END-IF
+       READ SaveFile
+           AT END
+               DISPLAY SPACE
+               DISPLAY "THE SAVED GAME IS EMPTY."
+               CLOSE SaveFile
+               GO TO MainMenu
+       END-READ
+       MOVE SaveRoomNumber TO RoomNumber
+       MOVE SaveHasZarr TO HasZarr
+       MOVE SaveRoomCount TO RoomCount
+       PERFORM RestoreSavedRoomLayout
+       CLOSE SaveFile
+       PERFORM InitializeRooms
+       IF PlayerHasZarr
+           MOVE "N" TO RoomHasZarr(RoomCount)
+       ELSE
+           SET ZarrIsHere(RoomCount) TO TRUE
+       END-IF
+       DISPLAY SPACE
+       DISPLAY "GAME RESUMED."
+       GO TO ShowRoom.
+
+RestoreSavedRoomLayout.
+       PERFORM VARYING RoomIdx FROM 1 BY 1 UNTIL RoomIdx IS GREATER THAN 20
+           MOVE SaveExitNorth(RoomIdx) TO ExitNorth(RoomIdx)
+           MOVE SaveExitSouth(RoomIdx) TO ExitSouth(RoomIdx)
+           MOVE SaveExitEast(RoomIdx) TO ExitEast(RoomIdx)
+           MOVE SaveExitWest(RoomIdx) TO ExitWest(RoomIdx)
+       END-PERFORM
+       EXIT.
+
+SaveGame.
+       OPEN OUTPUT SaveFile
+       IF SaveFileStatus IS NOT EQUAL TO "00"
+           DISPLAY SPACE
+           DISPLAY "THE GAME COULD NOT BE SAVED."
+       ELSE
+           MOVE RoomNumber TO SaveRoomNumber
+           MOVE HasZarr TO SaveHasZarr
+           MOVE RoomCount TO SaveRoomCount
+           PERFORM VARYING RoomIdx FROM 1 BY 1 UNTIL RoomIdx IS GREATER THAN 20
+               MOVE ExitNorth(RoomIdx) TO SaveExitNorth(RoomIdx)
+               MOVE ExitSouth(RoomIdx) TO SaveExitSouth(RoomIdx)
+               MOVE ExitEast(RoomIdx) TO SaveExitEast(RoomIdx)
+               MOVE ExitWest(RoomIdx) TO SaveExitWest(RoomIdx)
+           END-PERFORM
+           WRITE SaveRecord
+           CLOSE SaveFile
+           DISPLAY SPACE
+           DISPLAY "GAME SAVED."
+       END-IF
+       EXIT.
+
 StartGame.
+       CALL "RNGSEED"
+       MOVE "N" TO HasZarr
+       PERFORM InitializeRooms
+       PERFORM RandomizeRoomLayout
+       SET ZarrIsHere(RoomCount) TO TRUE
        MOVE 1 TO RoomNumber
        GO TO ShowRoom.
 
+InitializeRooms.
+       PERFORM VARYING RoomIdx FROM 1 BY 1 UNTIL RoomIdx IS GREATER THAN 20
+           MOVE "N" TO RoomHasZarr(RoomIdx)
+       END-PERFORM
+       PERFORM EnsureRoomsFile
+       EXIT.
+
+RandomizeRoomLayout.
+       PERFORM VARYING RoomIdx FROM 1 BY 1 UNTIL RoomIdx IS GREATER THAN 20
+           MOVE 0 TO ExitNorth(RoomIdx)
+           MOVE 0 TO ExitSouth(RoomIdx)
+           MOVE 0 TO ExitEast(RoomIdx)
+           MOVE 0 TO ExitWest(RoomIdx)
+       END-PERFORM
+       MOVE 1 TO LayoutRoomIdx
+       COMPUTE LayoutDir = FUNCTION RANDOM() * 4 + 1
+       MOVE 99 TO LayoutExitValue
+       PERFORM SetExitByDirection
+       PERFORM VARYING LayoutNewRoom FROM 2 BY 1 UNTIL LayoutNewRoom IS GREATER THAN RoomCount
+           PERFORM FindLayoutParent
+           MOVE LayoutParentIdx TO LayoutRoomIdx
+           MOVE LayoutNewRoom TO LayoutExitValue
+           PERFORM SetExitByDirection
+           MOVE LayoutNewRoom TO LayoutRoomIdx
+           MOVE LayoutOppDir TO LayoutDir
+           MOVE LayoutParentIdx TO LayoutExitValue
+           PERFORM SetExitByDirection
+       END-PERFORM
+       EXIT.
+
+FindLayoutParent.
+       MOVE 0 TO LayoutAttemptCount
+       MOVE "N" TO LayoutParentFoundFlag
+       PERFORM UNTIL LayoutParentFound OR LayoutAttemptCount > MaxLayoutAttempts
+           ADD 1 TO LayoutAttemptCount
+           COMPUTE LayoutParentIdx = FUNCTION RANDOM() * (LayoutNewRoom - 1) + 1
+           COMPUTE LayoutDir = FUNCTION RANDOM() * 4 + 1
+           MOVE LayoutParentIdx TO LayoutRoomIdx
+           PERFORM GetExitByDirection
+           IF LayoutExitCheck IS EQUAL TO 0
+               SET LayoutParentFound TO TRUE
+           END-IF
+       END-PERFORM
+       IF NOT LayoutParentFound
+           DISPLAY "SHOS: room layout generation stalled, falling back to "
+               "a deterministic parent search for room " LayoutNewRoom "."
+           PERFORM ScanForFreeParent
+       END-IF
+       PERFORM DetermineLayoutOpposite
+       EXIT.
+
+ScanForFreeParent.
+       MOVE "N" TO LayoutParentFoundFlag
+       MOVE 1 TO LayoutScanParent
+       PERFORM UNTIL LayoutParentFound OR LayoutScanParent > LayoutNewRoom - 1
+           MOVE 1 TO LayoutScanDir
+           PERFORM UNTIL LayoutParentFound OR LayoutScanDir > 4
+               MOVE LayoutScanParent TO LayoutRoomIdx
+               MOVE LayoutScanDir TO LayoutDir
+               PERFORM GetExitByDirection
+               IF LayoutExitCheck IS EQUAL TO 0
+                   MOVE LayoutScanParent TO LayoutParentIdx
+                   MOVE LayoutScanDir TO LayoutDir
+                   SET LayoutParentFound TO TRUE
+               END-IF
+               ADD 1 TO LayoutScanDir
+           END-PERFORM
+           ADD 1 TO LayoutScanParent
+       END-PERFORM
+       EXIT.
+
+SetExitByDirection.
+       EVALUATE LayoutDir
+           WHEN 1
+               MOVE LayoutExitValue TO ExitNorth(LayoutRoomIdx)
+           WHEN 2
+               MOVE LayoutExitValue TO ExitSouth(LayoutRoomIdx)
+           WHEN 3
+               MOVE LayoutExitValue TO ExitEast(LayoutRoomIdx)
+           WHEN 4
+               MOVE LayoutExitValue TO ExitWest(LayoutRoomIdx)
+       END-EVALUATE
+       EXIT.
+
+GetExitByDirection.
+       EVALUATE LayoutDir
+           WHEN 1
+               MOVE ExitNorth(LayoutRoomIdx) TO LayoutExitCheck
+           WHEN 2
+               MOVE ExitSouth(LayoutRoomIdx) TO LayoutExitCheck
+           WHEN 3
+               MOVE ExitEast(LayoutRoomIdx) TO LayoutExitCheck
+           WHEN 4
+               MOVE ExitWest(LayoutRoomIdx) TO LayoutExitCheck
+       END-EVALUATE
+       EXIT.
+
+DetermineLayoutOpposite.
+       EVALUATE LayoutDir
+           WHEN 1
+               MOVE 2 TO LayoutOppDir
+           WHEN 2
+               MOVE 1 TO LayoutOppDir
+           WHEN 3
+               MOVE 4 TO LayoutOppDir
+           WHEN 4
+               MOVE 3 TO LayoutOppDir
+       END-EVALUATE
+       EXIT.
+
+EnsureRoomsFile.
+       OPEN INPUT RoomsFile
+       IF RoomsFileStatus IS EQUAL TO "00"
+           CLOSE RoomsFile
+       ELSE
+           PERFORM WriteDefaultRoomsFile
+       END-IF
+       EXIT.
+
+      *> Flavor text only - the room layout is randomized fresh each
+      *> run by RandomizeRoomLayout, so these lines must not claim any
+      *> specific exit direction exists. NowWhat's [N]/[E]/[S]/[W]
+      *> prompts, derived live from ExitNorth/South/East/West, are the
+      *> only source of truth for which ways a room actually opens.
+WriteDefaultRoomsFile.
+       OPEN OUTPUT RoomsFile
+       MOVE 1 TO RoomsFileId
+       MOVE "YER IN THE FIRST ROOM." TO RoomsFileLine(1)
+       MOVE "THE AIR IS DAMP AND COLD." TO RoomsFileLine(2)
+       MOVE SPACE TO RoomsFileLine(3)
+       WRITE RoomsFileRecord
+       MOVE 2 TO RoomsFileId
+       MOVE "YER IN THE SECOND ROOM." TO RoomsFileLine(1)
+       MOVE "SHADOWS DANCE ALONG THE WALLS HERE." TO RoomsFileLine(2)
+       MOVE SPACE TO RoomsFileLine(3)
+       WRITE RoomsFileRecord
+       MOVE 3 TO RoomsFileId
+       MOVE "YER IN THE THIRD ROOM." TO RoomsFileLine(1)
+       MOVE "YOU HEAR A FAINT SCRATCHING SOUND NEARBY." TO RoomsFileLine(2)
+       MOVE SPACE TO RoomsFileLine(3)
+       WRITE RoomsFileRecord
+       PERFORM VARYING RoomIdx FROM 4 BY 1 UNTIL RoomIdx IS GREATER THAN RoomCount
+           MOVE RoomIdx TO RoomsFileId
+           MOVE "YER IN A DEEPER PART OF THE HOUSE OF SHADOWS." TO RoomsFileLine(1)
+           MOVE "THE HOUSE STRETCHES ON, DARK AND SILENT." TO RoomsFileLine(2)
+           MOVE SPACE TO RoomsFileLine(3)
+           WRITE RoomsFileRecord
+       END-PERFORM
+       CLOSE RoomsFile
+       EXIT.
+
+EnsureTranscriptFile.
+       OPEN INPUT TranscriptFile
+       IF TranscriptFileStatus IS EQUAL TO "00"
+           CLOSE TranscriptFile
+       ELSE
+           OPEN OUTPUT TranscriptFile
+           CLOSE TranscriptFile
+       END-IF
+       EXIT.
+
+AppendTranscript.
+       PERFORM EnsureTranscriptFile
+       ACCEPT TranscriptTime FROM TIME
+       MOVE SPACES TO TranscriptLine
+       STRING TranscriptTime DELIMITED BY SIZE
+           " ROOM=" DELIMITED BY SIZE
+           RoomNumber DELIMITED BY SIZE
+           " CMD=" DELIMITED BY SIZE
+           Command DELIMITED BY SIZE
+           INTO TranscriptLine
+       END-STRING
+       OPEN EXTEND TranscriptFile
+       WRITE TranscriptLine
+       CLOSE TranscriptFile
+       EXIT.
+
+ReadRoomText.
+       OPEN INPUT RoomsFile
+       MOVE SPACE TO RoomDesc(RoomNumber, 1)
+       MOVE SPACE TO RoomDesc(RoomNumber, 2)
+       MOVE SPACE TO RoomDesc(RoomNumber, 3)
+       PERFORM UNTIL RoomsFileStatus IS NOT EQUAL TO "00"
+           READ RoomsFile
+               AT END
+                   MOVE "10" TO RoomsFileStatus
+               NOT AT END
+                   IF RoomsFileId IS EQUAL TO RoomNumber
+                       MOVE RoomsFileLine(1) TO RoomDesc(RoomNumber, 1)
+                       MOVE RoomsFileLine(2) TO RoomDesc(RoomNumber, 2)
+                       MOVE RoomsFileLine(3) TO RoomDesc(RoomNumber, 3)
+                       MOVE "10" TO RoomsFileStatus
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE RoomsFile
+       EXIT.
+
 ShowRoom.
        DISPLAY SPACE
-       evaluate RoomNumber
-           when 1
-               GO TO FirstRoom
-           when 2
-               GO TO SecondRoom
-           when 3
-               GO TO ThirdRoom
-           when other
-               display RoomNumber
-               stop run
-       end-evaluate.
-
-FirstRoom.
-       DISPLAY "YER IN THE FIRST ROOM."
-       DISPLAY "THERE IS AN OPEN PASSAGEWAY TO THE NORTH."
-       DISPLAY "THERE ARE STAIRS TO THE EAST."
-       DISPLAY "THERE IS A DOOR TO THE SOUTH."
+       IF RoomNumber IS GREATER THAN RoomCount
+           DISPLAY "THE HOUSE HAS CRUMBLED AWAY TO NOTHING HERE."
+           STOP RUN
+       END-IF
+       PERFORM AppendTranscript
+       PERFORM DisplayRoomDesc
+       PERFORM ZarrCheck
+       PERFORM EncounterCheck
        GO TO NowWhat.
 
-SecondRoom.
-       DISPLAY "YER IN THE SECOND ROOM."
-       DISPLAY "THERE IS AN OPEN PASSAGEWAY TO THE SOUTH."
-       GO TO NowWhat.
+ZarrCheck.
+       IF ZarrIsHere(RoomNumber) AND NOT PlayerHasZarr
+           DISPLAY SPACE
+           DISPLAY "YOU HAVE FOUND ZARR, THE LEGENDARY DOLL!"
+           MOVE "Y" TO HasZarr
+       END-IF
+       EXIT.
 
-ThirdRoom.
-       DISPLAY "YER IN THE THIRD ROOM."
-       DISPLAY "THERE IS A DOOR TO THE NORTH."
-       GO TO NowWhat.
+EncounterCheck.
+       IF RoomNumber IS EQUAL TO 1
+           EXIT
+       END-IF
+       COMPUTE Encounter = FUNCTION RANDOM() * 4
+       IF Encounter IS EQUAL TO 0
+           PERFORM LionEncounter
+       END-IF
+       EXIT.
+
+LionEncounter.
+       DISPLAY SPACE
+       DISPLAY "A LION LEAPS OUT AT YOU!"
+       DISPLAY "[F]IGHT OR [R]UN?"
+       ACCEPT Command
+       EVALUATE Command
+           WHEN "F"
+               PERFORM FightLion
+           WHEN OTHER
+               DISPLAY "YOU FLEE BACK THE WAY YOU CAME!"
+       END-EVALUATE
+       EXIT.
+
+FightLion.
+       COMPUTE Encounter = FUNCTION RANDOM() * 2
+       IF Encounter IS EQUAL TO 1
+           DISPLAY "YOU FOUGHT OFF THE LION!"
+       ELSE
+           DISPLAY "THE LION WAS TOO STRONG. YOU HAVE BEEN SLAIN!"
+           DISPLAY " "
+           GO TO MainMenu
+       END-IF
+       EXIT.
+
+DisplayRoomDesc.
+       PERFORM ReadRoomText
+       DISPLAY RoomDesc(RoomNumber, 1)
+       IF RoomDesc(RoomNumber, 2) IS NOT EQUAL TO SPACE
+           DISPLAY RoomDesc(RoomNumber, 2)
+       END-IF
+       IF RoomDesc(RoomNumber, 3) IS NOT EQUAL TO SPACE
+           DISPLAY RoomDesc(RoomNumber, 3)
+       END-IF
+       EXIT.
 
 NowWhat.
        DISPLAY SPACE
-       IF RoomNumber IS EQUAL TO 1 OR RoomNumber IS EQUAL TO 3 THEN 
+       IF ExitNorth(RoomNumber) IS NOT EQUAL TO 0
            DISPLAY "GO [N]ORTH."
        END-IF
-       IF RoomNumber IS EQUAL TO 1 THEN 
+       IF ExitEast(RoomNumber) IS NOT EQUAL TO 0
            DISPLAY "GO [E]AST."
        END-IF
-       IF RoomNumber IS EQUAL TO 1 OR RoomNumber IS EQUAL TO 2 THEN 
+       IF ExitSouth(RoomNumber) IS NOT EQUAL TO 0
            DISPLAY "GO [S]OUTH."
        END-IF
+       IF ExitWest(RoomNumber) IS NOT EQUAL TO 0
+           DISPLAY "GO [W]EST."
+       END-IF
+       DISPLAY "[V] SAVE YOUR GAME."
        ACCEPT Command
+       PERFORM AppendTranscript
        EVALUATE Command
            WHEN "E"
                GO TO MoveEast
@@ -95,6 +463,11 @@ NowWhat.
                GO TO MoveNorth
            WHEN "S"
                GO TO MoveSouth
+           WHEN "W"
+               GO TO MoveWest
+           WHEN "V"
+               PERFORM SaveGame
+               GO TO NowWhat
            WHEN OTHER
                PERFORM InvalidCommand
                GO TO ShowRoom
@@ -105,42 +478,70 @@ InvalidCommand.
        DISPLAY "INVALID COMMAND!"
        EXIT.
 
-MoveEast.
-       IF RoomNumber IS EQUAL TO 1 THEN 
+MoveNorth.
+       IF ExitNorth(RoomNumber) IS EQUAL TO 0
+           PERFORM InvalidCommand
+           GO TO ShowRoom
+       END-IF
+       IF ExitNorth(RoomNumber) IS EQUAL TO 99
            GO TO LeaveDungeon
        END-IF
-       PERFORM InvalidCommand
+       MOVE ExitNorth(RoomNumber) TO RoomNumber
        GO TO ShowRoom.
 
-LeaveDungeon.
-       DISPLAY " "
-       DISPLAY "YOU LEAVE THE DUNGEON, ALIVE!"
-       GO TO MainMenu.
-
-MoveNorth.
-       IF RoomNumber IS EQUAL TO 1 THEN
-           MOVE 2 TO RoomNumber
+MoveSouth.
+       IF ExitSouth(RoomNumber) IS EQUAL TO 0
+           PERFORM InvalidCommand
            GO TO ShowRoom
        END-IF
-       IF RoomNumber IS EQUAL TO 3 THEN
-           MOVE 1 TO RoomNumber
-           GO TO ShowRoom
+       IF ExitSouth(RoomNumber) IS EQUAL TO 99
+           GO TO LeaveDungeon
        END-IF
+       MOVE ExitSouth(RoomNumber) TO RoomNumber
        GO TO ShowRoom.
 
-MoveSouth.
-       IF RoomNumber IS EQUAL TO 1 THEN
-           MOVE 3 TO RoomNumber
+MoveEast.
+       IF ExitEast(RoomNumber) IS EQUAL TO 0
+           PERFORM InvalidCommand
            GO TO ShowRoom
        END-IF
-       IF RoomNumber IS EQUAL TO 2 THEN
-           MOVE 1 TO RoomNumber
+       IF ExitEast(RoomNumber) IS EQUAL TO 99
+           GO TO LeaveDungeon
+       END-IF
+       MOVE ExitEast(RoomNumber) TO RoomNumber
+       GO TO ShowRoom.
+
+MoveWest.
+       IF ExitWest(RoomNumber) IS EQUAL TO 0
+           PERFORM InvalidCommand
            GO TO ShowRoom
        END-IF
-       PERFORM InvalidCommand
+       IF ExitWest(RoomNumber) IS EQUAL TO 99
+           GO TO LeaveDungeon
+       END-IF
+       MOVE ExitWest(RoomNumber) TO RoomNumber
        GO TO ShowRoom.
 
+LeaveDungeon.
+       DISPLAY " "
+       IF PlayerHasZarr
+           DISPLAY "YOU LEAVE THE DUNGEON WITH ZARR IN HAND. YOU WIN!"
+       ELSE
+           DISPLAY "YOU LEAVE THE DUNGEON, ALIVE, BUT EMPTY-HANDED."
+       END-IF
+       GO TO MainMenu.
+
 LearnToPlay.
+       DISPLAY SPACE
+       DISPLAY "HOW TO PLAY:"
+       DISPLAY "WHILE IN A ROOM, THE GAME WILL TELL YOU WHICH WAYS ARE OPEN."
+       DISPLAY "  [N] - MOVE NORTH"
+       DISPLAY "  [S] - MOVE SOUTH"
+       DISPLAY "  [E] - MOVE EAST"
+       DISPLAY "  [W] - MOVE WEST"
+       DISPLAY "IF A LION FINDS YOU, YOU WILL BE ASKED TO [F]IGHT OR [R]UN."
+       DISPLAY "FIND ZARR AND LEAVE THROUGH THE DUNGEON'S EXIT TO WIN."
+       DISPLAY "FROM THE MAIN MENU, [Q]UIT EXITS THE GAME AT ANY TIME."
        GO TO MainMenu.
 
 ConfirmQuit.
