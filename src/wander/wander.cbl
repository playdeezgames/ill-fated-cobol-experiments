@@ -1,15 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WANDER.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT WanderLogFile ASSIGN TO "wander_log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WanderLogFileStatus.
        DATA DIVISION.
+           FILE SECTION.
+           FD WanderLogFile.
+           01 WanderLogLine PIC X(80).
            WORKING-STORAGE SECTION.
            01 GameData.
               02 X PIC 999 VALUE 0.
               02 Y PIC 999 VALUE 0.
               02 Facing PIC X VALUE "N".
+              02 WorldMin PIC 999 VALUE 0.
+              02 WorldMax PIC 999 VALUE 999.
+              02 MoveCount PIC 9(5) VALUE 0.
+              02 MoveBlocked PIC X VALUE "N".
+                 88 IsMoveBlocked VALUE "Y".
               01 GameOver PIC X VALUE "N".
+           01 TrailLog.
+              02 TrailCount PIC 99 VALUE 0.
+              02 TrailEntries OCCURS 10 TIMES INDEXED BY TrailIdx.
+                 03 TrailX PIC 999.
+                 03 TrailY PIC 999.
+                 03 TrailFacing PIC X.
+
+           01 Landmarks.
+              02 LandmarkEntries OCCURS 4 TIMES INDEXED BY LandmarkIdx.
+                 03 LandmarkName PIC X(20).
+                 03 LandmarkX PIC 999.
+                 03 LandmarkY PIC 999.
 
            01 ScratchPad.
               02 Command PIC X(10).
+              02 MapRow PIC 99.
+              02 MapCol PIC 99.
+              02 MapLine PIC X(11).
+              02 MapChar PIC X.
+              02 WorldRow PIC S999.
+              02 WorldCol PIC S999.
+              02 OffMap PIC X.
+              02 WanderLogTime PIC 9(8).
+
+           01 WanderLogFileStatus PIC XX.
        PROCEDURE DIVISION.
        PERFORM InitializeGame
        PERFORM WITH TEST AFTER UNTIL GameOver IS EQUAL TO "Y"
@@ -22,6 +58,19 @@
        MOVE 500 TO X
        MOVE 500 TO Y
        MOVE "N" TO Facing
+       MOVE "the Old Well" TO LandmarkName(1)
+       MOVE 505 TO LandmarkX(1)
+       MOVE 495 TO LandmarkY(1)
+       MOVE "the Standing Stones" TO LandmarkName(2)
+       MOVE 490 TO LandmarkX(2)
+       MOVE 490 TO LandmarkY(2)
+       MOVE "the Hermit's Camp" TO LandmarkName(3)
+       MOVE 515 TO LandmarkX(3)
+       MOVE 505 TO LandmarkY(3)
+       MOVE "the Ruined Tower" TO LandmarkName(4)
+       MOVE 500 TO LandmarkX(4)
+       MOVE 520 TO LandmarkY(4)
+       PERFORM LogSessionStart
        EXIT.
 
        ShowStatus.
@@ -38,6 +87,19 @@
         WHEN "W"
            DISPLAY "west."
        END-EVALUATE
+       DISPLAY "Ye have taken " MoveCount " steps."
+       PERFORM ShowTrail
+       EXIT.
+
+       ShowTrail.
+       IF TrailCount > 0
+           DISPLAY "Trail (oldest to newest):"
+           PERFORM VARYING TrailIdx FROM 1 BY 1
+               UNTIL TrailIdx > TrailCount
+               DISPLAY "  (" TrailX(TrailIdx) "," TrailY(TrailIdx)
+                   ") " TrailFacing(TrailIdx)
+           END-PERFORM
+       END-IF
        EXIT.
 
        HandleCommand.
@@ -49,6 +111,9 @@
         WHEN "M"
         WHEN "m"
            PERFORM DoMove
+        WHEN "P"
+        WHEN "p"
+           PERFORM ShowMap
         WHEN "L"
         WHEN "l"
            PERFORM TurnLeft
@@ -69,23 +134,131 @@
        DISPLAY "Help:"
        DISPLAY " ? - Help"
        DISPLAY " M - Move forward"
+       DISPLAY " P - Show a map of where ye've wandered"
        DISPLAY " L - Turn left"
        DISPLAY " R - Turn right"
        DISPLAY " A - Turn around"
        DISPLAY " Q - Quit"
        EXIT.
 
+       ShowMap.
+       DISPLAY " "
+       DISPLAY "Map (ye are @):"
+       PERFORM VARYING MapRow FROM 0 BY 1 UNTIL MapRow > 10
+           MOVE SPACE TO MapLine
+           PERFORM VARYING MapCol FROM 0 BY 1 UNTIL MapCol > 10
+               PERFORM RenderMapCell
+           END-PERFORM
+           DISPLAY MapLine
+       END-PERFORM
+       EXIT.
+
+       RenderMapCell.
+       COMPUTE WorldRow = Y - 5 + MapRow
+       COMPUTE WorldCol = X - 5 + MapCol
+       MOVE "N" TO OffMap
+       IF WorldRow IS LESS THAN WorldMin
+           MOVE "Y" TO OffMap
+       END-IF
+       IF WorldRow IS GREATER THAN WorldMax
+           MOVE "Y" TO OffMap
+       END-IF
+       IF WorldCol IS LESS THAN WorldMin
+           MOVE "Y" TO OffMap
+       END-IF
+       IF WorldCol IS GREATER THAN WorldMax
+           MOVE "Y" TO OffMap
+       END-IF
+       IF OffMap IS EQUAL TO "Y"
+           MOVE "#" TO MapChar
+       ELSE
+           IF MapRow IS EQUAL TO 5 AND MapCol IS EQUAL TO 5
+               MOVE "@" TO MapChar
+           ELSE
+               MOVE "." TO MapChar
+           END-IF
+       END-IF
+       MOVE MapChar TO MapLine(MapCol + 1:1)
+       EXIT.
+
        DoMove.
+       MOVE "N" TO MoveBlocked
        EVALUATE Facing
         WHEN "N"
-           SUBTRACT 1 FROM Y
+           PERFORM MoveNorth
         WHEN "E"
-           ADD 1 TO X
+           PERFORM MoveEast
         WHEN "S"
-           ADD 1 TO Y
+           PERFORM MoveSouth
         WHEN "W"
-           SUBTRACT 1 FROM X
+           PERFORM MoveWest
        END-EVALUATE
+       IF NOT IsMoveBlocked
+           ADD 1 TO MoveCount
+           PERFORM RecordTrail
+           PERFORM CheckLandmarks
+           PERFORM LogMove
+       END-IF
+       EXIT.
+
+       CheckLandmarks.
+       PERFORM VARYING LandmarkIdx FROM 1 BY 1 UNTIL LandmarkIdx > 4
+           IF X IS EQUAL TO LandmarkX(LandmarkIdx)
+               AND Y IS EQUAL TO LandmarkY(LandmarkIdx)
+               DISPLAY "Ye have reached " LandmarkName(LandmarkIdx)
+           END-IF
+       END-PERFORM
+       EXIT.
+
+       RecordTrail.
+       IF TrailCount < 10
+           ADD 1 TO TrailCount
+       ELSE
+           PERFORM VARYING TrailIdx FROM 1 BY 1 UNTIL TrailIdx > 9
+               MOVE TrailX(TrailIdx + 1) TO TrailX(TrailIdx)
+               MOVE TrailY(TrailIdx + 1) TO TrailY(TrailIdx)
+               MOVE TrailFacing(TrailIdx + 1) TO TrailFacing(TrailIdx)
+           END-PERFORM
+       END-IF
+       MOVE X TO TrailX(TrailCount)
+       MOVE Y TO TrailY(TrailCount)
+       MOVE Facing TO TrailFacing(TrailCount)
+       EXIT.
+
+       MoveNorth.
+       IF Y IS EQUAL TO WorldMin
+           DISPLAY "Ye can't go that way, it's the edge of the world."
+           MOVE "Y" TO MoveBlocked
+       ELSE
+           SUBTRACT 1 FROM Y
+       END-IF
+       EXIT.
+
+       MoveSouth.
+       IF Y IS EQUAL TO WorldMax
+           DISPLAY "Ye can't go that way, it's the edge of the world."
+           MOVE "Y" TO MoveBlocked
+       ELSE
+           ADD 1 TO Y
+       END-IF
+       EXIT.
+
+       MoveEast.
+       IF X IS EQUAL TO WorldMax
+           DISPLAY "Ye can't go that way, it's the edge of the world."
+           MOVE "Y" TO MoveBlocked
+       ELSE
+           ADD 1 TO X
+       END-IF
+       EXIT.
+
+       MoveWest.
+       IF X IS EQUAL TO WorldMin
+           DISPLAY "Ye can't go that way, it's the edge of the world."
+           MOVE "Y" TO MoveBlocked
+       ELSE
+           SUBTRACT 1 FROM X
+       END-IF
        EXIT.
 
        TurnLeft.
@@ -129,6 +302,73 @@
 
        QuitGame.
        MOVE "Y" TO GameOver
+       PERFORM LogSessionEnd
        DISPLAY " "
        DISPLAY "Thanks for playing!"
        EXIT.
+
+       EnsureWanderLogFile.
+       OPEN INPUT WanderLogFile
+       IF WanderLogFileStatus IS EQUAL TO "00"
+           CLOSE WanderLogFile
+       ELSE
+           OPEN OUTPUT WanderLogFile
+           CLOSE WanderLogFile
+       END-IF
+       EXIT.
+
+       LogSessionStart.
+       PERFORM EnsureWanderLogFile
+       ACCEPT WanderLogTime FROM TIME
+       MOVE SPACES TO WanderLogLine
+       STRING "=== SESSION START " DELIMITED BY SIZE
+           WanderLogTime DELIMITED BY SIZE
+           " pos=(" DELIMITED BY SIZE
+           X DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           Y DELIMITED BY SIZE
+           ") facing=" DELIMITED BY SIZE
+           Facing DELIMITED BY SIZE
+           INTO WanderLogLine
+       END-STRING
+       OPEN EXTEND WanderLogFile
+       WRITE WanderLogLine
+       CLOSE WanderLogFile
+       EXIT.
+
+       LogMove.
+       PERFORM EnsureWanderLogFile
+       MOVE SPACES TO WanderLogLine
+       STRING "step " DELIMITED BY SIZE
+           MoveCount DELIMITED BY SIZE
+           ": pos=(" DELIMITED BY SIZE
+           X DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           Y DELIMITED BY SIZE
+           ") facing=" DELIMITED BY SIZE
+           Facing DELIMITED BY SIZE
+           INTO WanderLogLine
+       END-STRING
+       OPEN EXTEND WanderLogFile
+       WRITE WanderLogLine
+       CLOSE WanderLogFile
+       EXIT.
+
+       LogSessionEnd.
+       PERFORM EnsureWanderLogFile
+       ACCEPT WanderLogTime FROM TIME
+       MOVE SPACES TO WanderLogLine
+       STRING "=== SESSION END " DELIMITED BY SIZE
+           WanderLogTime DELIMITED BY SIZE
+           " final pos=(" DELIMITED BY SIZE
+           X DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           Y DELIMITED BY SIZE
+           ") steps=" DELIMITED BY SIZE
+           MoveCount DELIMITED BY SIZE
+           INTO WanderLogLine
+       END-STRING
+       OPEN EXTEND WanderLogFile
+       WRITE WanderLogLine
+       CLOSE WanderLogFile
+       EXIT.
