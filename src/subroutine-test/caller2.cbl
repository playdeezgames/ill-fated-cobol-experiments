@@ -0,0 +1,17 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALLER2.
+DATA DIVISION.
+    working-storage section.
+    01 LocationEntry.
+       02 LocationId PIC 999 VALUE 7.
+       02 LocationType PIC X VALUE "C".
+          88 IsPassageway VALUE "P".
+          88 IsChamber VALUE "C".
+       02 ItemId PIC 999 VALUE 0.
+       02 Doors PIC X OCCURS 4 TIMES VALUE "Y".
+          88 DoorOpen VALUE "Y".
+PROCEDURE DIVISION.
+       CALL "CALLED2" USING LocationEntry
+       DISPLAY "Back in CALLER2, item is now " ItemId
+STOP RUN.
