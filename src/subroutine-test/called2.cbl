@@ -0,0 +1,19 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALLED2.
+DATA DIVISION.
+    working-storage section.
+    LINKAGE SECTION.
+    01 ImportedLocation.
+       02 LocationId PIC 999.
+       02 LocationType PIC X.
+          88 IsPassageway VALUE "P".
+          88 IsChamber VALUE "C".
+       02 ItemId PIC 999.
+       02 Doors PIC X OCCURS 4 TIMES.
+          88 DoorOpen VALUE "Y".
+PROCEDURE DIVISION USING ImportedLocation.
+       DISPLAY "Yep, you called me with location " LocationId
+           " type " LocationType " item " ItemId
+       MOVE 1 TO ItemId
+EXIT PROGRAM.
